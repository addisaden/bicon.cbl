@@ -6,19 +6,39 @@
       * wordlist.data random
       * wordlist.meta random
       * textsplit     random
+           SELECT BIBLE-WORDS-FILE ASSIGN TO WS-WORDLIST-FILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BIBLE-WORDS-KEY
+               FILE STATUS IS WS-WORDS-FILE-STATUS.
+           SELECT BIBLE-STOPWORDS-FILE ASSIGN TO WS-STOPWORDS-FILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BIBLE-STOPWORD-KEY.
        DATA DIVISION.
        FILE SECTION.
       * definition of files
+           COPY 'cpy/file-section/bible-words-file'.
+       FD BIBLE-STOPWORDS-FILE.
+       01 BIBLE-STOPWORD-RECORD.
+           05 BIBLE-STOPWORD-KEY PIC X(60).
        WORKING-STORAGE SECTION.
       * internal variables
        01 WS-WORDLIST-META      PIC X(43).
        01 WS-WORDLIST-FILE      PIC X(43).
+       01 WS-WORDS-FILE-STATUS  PIC XX.
+       01 WS-STOPWORDS-FILE     PIC X(43).
+       01 WS-STOPWORDS-EXIST    PIC 9(3).
+       01 WS-STOPWORDS-OPEN     PIC X VALUE "N".
+       01 WS-IS-STOPWORD        PIC X VALUE "N".
        01 WS-POSITION           PIC 9(12) VALUE 1.
        01 WS-WORD-START         PIC 9(12) VALUE 1.
        01 WS-WORD-END           PIC 9(12) VALUE 1.
        01 WS-CHAR               PIC X.
        01 WS-WORD-STATUS        PIC 9.
        01 WS-CALC               PIC 9(12).
+       01 WS-RAW-WORD           PIC X(60).
+       78  BIBLE-WORDS-MAX-REFS VALUE 2000.
        LINKAGE SECTION.
       * external variables
       *
@@ -31,18 +51,27 @@
       * CTSO  - Create Textsplit only *
       *********************************
        01 OPERATION-MODE          PIC X(5).
+           88 OP-CREATE-WORDLIST-ONLY      VALUE "CWLO ".
+           88 OP-CREATE-WORDLIST-TEXTSPLIT VALUE "CWLTS".
+           88 OP-CREATE-TEXTSPLIT-ONLY     VALUE "CTSO ".
        01 WORDLIST-NAME           PIC X(32).
        01 TEXTSPLIT-NAME          PIC X(32).
        01 TEXT-LENGTH             PIC 9(12).
        01 TEXT-OFFSET             PIC 9(12).
+       78  MAX-TEXT-CONTENT VALUE 1000000.
        01 TEXT-CONTENT            PIC X(MAX-TEXT-CONTENT).
+       01 VERSE-ID.
+           05 VERSE-BOOK           PIC 9(3).
+           05 VERSE-CHAPTER        PIC 9(3).
+           05 VERSE-VERSE          PIC 9(3).
        PROCEDURE DIVISION USING
            OPERATION-MODE,
            WORDLIST-NAME,
            TEXTSPLIT-NAME,
            TEXT-LENGTH,
            TEXT-OFFSET,
-           TEXT-CONTENT.
+           TEXT-CONTENT,
+           VERSE-ID.
            PERFORM FILLFILENAMES.
            DISPLAY OPERATION-MODE.
            DISPLAY FUNCTION trim(WS-WORDLIST-META).
@@ -51,8 +80,43 @@
            DISPLAY TEXT-LENGTH.
            DISPLAY TEXT-OFFSET.
            DISPLAY FUNCTION trim(TEXT-CONTENT).
+
+           IF OP-CREATE-WORDLIST-ONLY OR OP-CREATE-WORDLIST-TEXTSPLIT
+               PERFORM OPEN-WORDLIST
+           END-IF
+           PERFORM OPEN-STOPWORDS
+
            PERFORM RUNWORDS.
+
+           IF OP-CREATE-WORDLIST-ONLY OR OP-CREATE-WORDLIST-TEXTSPLIT
+               CLOSE BIBLE-WORDS-FILE
+           END-IF
+           IF WS-STOPWORDS-OPEN = "Y"
+               CLOSE BIBLE-STOPWORDS-FILE
+           END-IF
            EXIT PROGRAM.
+
+       OPEN-WORDLIST.
+           OPEN I-O BIBLE-WORDS-FILE
+           IF WS-WORDS-FILE-STATUS = "35"
+               OPEN OUTPUT BIBLE-WORDS-FILE
+               CLOSE BIBLE-WORDS-FILE
+               OPEN I-O BIBLE-WORDS-FILE
+           END-IF
+           CONTINUE.
+       OPEN-WORDLIST-EXIT.
+
+       OPEN-STOPWORDS.
+           CALL "SYSTEM"
+               USING FUNCTION concatenate("test -f ", WS-STOPWORDS-FILE)
+               RETURNING WS-STOPWORDS-EXIST
+           END-CALL
+           IF WS-STOPWORDS-EXIST = 0
+               OPEN INPUT BIBLE-STOPWORDS-FILE
+               MOVE "Y" TO WS-STOPWORDS-OPEN
+           END-IF
+           CONTINUE.
+       OPEN-STOPWORDS-EXIT.
        
        RUNWORDS.
            IF WS-POSITION > TEXT-LENGTH
@@ -80,6 +144,13 @@
                    ".words.data"
                )
                TO WS-WORDLIST-FILE
+
+           MOVE
+               function concatenate(
+                   function trim(TEXTSPLIT-NAME),
+                   ".stopwords.data"
+               )
+               TO WS-STOPWORDS-FILE
            EXIT PARAGRAPH.
        FILLFILENAMES-EXIT.
 
@@ -124,14 +195,89 @@
 
            ADD 1 TO WS-CALC
 
-           DISPLAY WS-WORD-START
-           DISPLAY WS-WORD-END
-           DISPLAY TEXT-CONTENT(WS-WORD-START:WS-CALC)
+           MOVE SPACES TO WS-RAW-WORD
+           MOVE TEXT-CONTENT(WS-WORD-START:WS-CALC) TO WS-RAW-WORD
+           PERFORM NORMALIZE-WORD
 
            MOVE WS-POSITION TO WS-WORD-START
            MOVE WS-POSITION TO WS-WORD-END
 
+           IF WS-RAW-WORD = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM CHECK-STOPWORD
+           IF WS-IS-STOPWORD = "N"
+               DISPLAY FUNCTION trim(WS-RAW-WORD)
+               IF OP-CREATE-WORDLIST-ONLY
+                   OR OP-CREATE-WORDLIST-TEXTSPLIT
+                   PERFORM STORE-WORD
+               END-IF
+           END-IF
+
            EXIT PARAGRAPH.
        PROCESS-WORD-EXIT.
 
+       NORMALIZE-WORD.
+           INSPECT WS-RAW-WORD
+               CONVERTING ".,;:!?()[]{}""'" TO SPACES
+           MOVE FUNCTION trim(WS-RAW-WORD) TO WS-RAW-WORD
+           MOVE FUNCTION UPPER-CASE(WS-RAW-WORD) TO WS-RAW-WORD
+           CONTINUE.
+       NORMALIZE-WORD-EXIT.
+
+       CHECK-STOPWORD.
+           MOVE "N" TO WS-IS-STOPWORD
+           IF WS-STOPWORDS-OPEN = "Y"
+               MOVE SPACES TO BIBLE-STOPWORD-KEY
+               MOVE FUNCTION trim(WS-RAW-WORD) TO BIBLE-STOPWORD-KEY
+               READ BIBLE-STOPWORDS-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-IS-STOPWORD
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-IS-STOPWORD
+               END-READ
+           END-IF
+           CONTINUE.
+       CHECK-STOPWORD-EXIT.
+
+       STORE-WORD.
+           MOVE SPACES TO BIBLE-WORDS-KEY
+           MOVE FUNCTION trim(WS-RAW-WORD) TO BIBLE-WORDS-KEY
+
+           READ BIBLE-WORDS-FILE
+               INVALID KEY
+                   MOVE 1 TO BIBLE-WORDS-COUNT
+                   MOVE 0 TO BIBLE-WORDS-REF-COUNT
+                   PERFORM RECORD-WORD-REF
+                   WRITE BIBLE-WORDS-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO BIBLE-WORDS-COUNT
+                   PERFORM RECORD-WORD-REF
+                   REWRITE BIBLE-WORDS-RECORD
+           END-READ
+           CONTINUE.
+       STORE-WORD-EXIT.
+
+       RECORD-WORD-REF.
+           IF BIBLE-WORDS-REF-COUNT < BIBLE-WORDS-MAX-REFS
+               ADD 1 TO BIBLE-WORDS-REF-COUNT
+               MOVE VERSE-BOOK
+                   TO BIBLE-WORDS-REF-BOOK(BIBLE-WORDS-REF-COUNT)
+               MOVE VERSE-CHAPTER
+                   TO BIBLE-WORDS-REF-CHAPTER(BIBLE-WORDS-REF-COUNT)
+               MOVE VERSE-VERSE
+                   TO BIBLE-WORDS-REF-VERSE(BIBLE-WORDS-REF-COUNT)
+           ELSE
+               IF BIBLE-WORDS-REF-COUNT = BIBLE-WORDS-MAX-REFS
+                   DISPLAY FUNCTION concatenate(
+                       "Warnung: Referenzlimit erreicht fuer Wort: ",
+                       FUNCTION trim(BIBLE-WORDS-KEY)
+                   )
+                   ADD 1 TO BIBLE-WORDS-REF-COUNT
+               END-IF
+           END-IF
+           CONTINUE.
+       RECORD-WORD-REF-EXIT.
+
            END PROGRAM tokenSplitter.
