@@ -14,16 +14,45 @@
              ORGANIZATION IS INDEXED
              ACCESS MODE IS RANDOM
              RECORD KEY IS BIBLE-DATA-ID.
+           SELECT BIBLE-STRONGS-FILE ASSIGN TO WS-TRANSLATION-NAME-STRONGS
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS BIBLE-STRONGS-ID.
+           SELECT BIBLE-FOOTNOTE-FILE
+               ASSIGN TO WS-TRANSLATION-NAME-FOOTNOTES
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS BIBLE-FOOTNOTE-ID.
+           SELECT DUPLICATE-LOG-FILE ASSIGN TO WS-TRANSLATION-NAME-DUPS
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-TRANSLATION-NAME-CKPT
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
            COPY 'cpy/file-section/bible-text-file'.
            COPY 'cpy/file-section/bible-data-meta'.
            COPY 'cpy/file-section/bible-data-file'.
+           COPY 'cpy/file-section/bible-strongs-file'.
+           COPY 'cpy/file-section/bible-footnote-file'.
+       FD DUPLICATE-LOG-FILE.
+       01 DUPLICATE-LOG-RECORD PIC X(700).
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CHECKPOINT-BOOK    PIC 9(3).
+           05 CHECKPOINT-CHAPTER PIC 9(3).
+           05 CHECKPOINT-VERSE   PIC 9(3).
        WORKING-STORAGE SECTION.
        01 WS-BIBLE-META-WRITTEN     PIC X VALUE "N".
        01 WS-TRANSLATION-NAME       PIC X(250).
        01 WS-TRANSLATION-NAME-TXT   PIC X(250).
+       01 WS-TRANSLATION-NAME-META  PIC X(250).
        01 WS-TRANSLATION-NAME-DATA  PIC X(250).
+       01 WS-TRANSLATION-NAME-DUPS  PIC X(250).
+       01 WS-TRANSLATION-NAME-CKPT  PIC X(250).
+       01 WS-TRANSLATION-NAME-STRONGS PIC X(250).
+       01 WS-TRANSLATION-NAME-FOOTNOTES PIC X(250).
        01 WS-COMMAND                PIC X(250).
        01 WS-BIBLE-TEXT-EOF         PIC X VALUE "N".
        01 WS-BIBLE-TEXT-LANGUAGE    PIC X(50).
@@ -32,14 +61,125 @@
        01 WS-BIBLE-TEXT-CHAPTER     PIC 9(3).
        01 WS-BIBLE-TEXT-VERSE       PIC 9(3).
        01 WS-BIBLE-TEXT-TEXT        PIC X(500).
+       01 WS-BIBLE-TEXT-FOOTNOTE    PIC X(500).
+       01 WS-TEST-FILE              PIC X(250).
+       01 WS-RETURN                 PIC 9(3).
+       01 WS-TXT-ALREADY-FETCHED    PIC X VALUE "N".
+       01 WS-RESUME-FLAG            PIC X VALUE "N".
+         88 WS-RESUMING VALUE "Y".
+       01 WS-CKPT-KEY                PIC 9(9) VALUE 0.
+       01 WS-CURRENT-KEY             PIC 9(9).
+       01 WS-CHECKPOINT-COUNT        PIC 9(9) COMP VALUE 0.
+       78 WS-CHECKPOINT-INTERVAL VALUE 500.
+       01 WS-VALIDATE-IDX            PIC 9(3).
+       01 WS-DISPLAY-BOOK            PIC 9(3).
+       01 WS-DISPLAY-SEEN            PIC 9(3).
+       01 WS-DISPLAY-EXPECTED        PIC 9(3).
+
+      * Canonical book/expected-chapter-count table, books 1-66 in
+      * canon order. Indexed directly by book number.
+       01 WS-BOOK-CHAPTERS-DATA.
+           05 FILLER PIC X(6) VALUE "001050".
+           05 FILLER PIC X(6) VALUE "002040".
+           05 FILLER PIC X(6) VALUE "003027".
+           05 FILLER PIC X(6) VALUE "004036".
+           05 FILLER PIC X(6) VALUE "005034".
+           05 FILLER PIC X(6) VALUE "006024".
+           05 FILLER PIC X(6) VALUE "007021".
+           05 FILLER PIC X(6) VALUE "008004".
+           05 FILLER PIC X(6) VALUE "009031".
+           05 FILLER PIC X(6) VALUE "010024".
+           05 FILLER PIC X(6) VALUE "011022".
+           05 FILLER PIC X(6) VALUE "012025".
+           05 FILLER PIC X(6) VALUE "013029".
+           05 FILLER PIC X(6) VALUE "014036".
+           05 FILLER PIC X(6) VALUE "015010".
+           05 FILLER PIC X(6) VALUE "016013".
+           05 FILLER PIC X(6) VALUE "017010".
+           05 FILLER PIC X(6) VALUE "018042".
+           05 FILLER PIC X(6) VALUE "019150".
+           05 FILLER PIC X(6) VALUE "020031".
+           05 FILLER PIC X(6) VALUE "021012".
+           05 FILLER PIC X(6) VALUE "022008".
+           05 FILLER PIC X(6) VALUE "023066".
+           05 FILLER PIC X(6) VALUE "024052".
+           05 FILLER PIC X(6) VALUE "025005".
+           05 FILLER PIC X(6) VALUE "026048".
+           05 FILLER PIC X(6) VALUE "027012".
+           05 FILLER PIC X(6) VALUE "028014".
+           05 FILLER PIC X(6) VALUE "029003".
+           05 FILLER PIC X(6) VALUE "030009".
+           05 FILLER PIC X(6) VALUE "031001".
+           05 FILLER PIC X(6) VALUE "032004".
+           05 FILLER PIC X(6) VALUE "033007".
+           05 FILLER PIC X(6) VALUE "034003".
+           05 FILLER PIC X(6) VALUE "035003".
+           05 FILLER PIC X(6) VALUE "036003".
+           05 FILLER PIC X(6) VALUE "037002".
+           05 FILLER PIC X(6) VALUE "038014".
+           05 FILLER PIC X(6) VALUE "039004".
+           05 FILLER PIC X(6) VALUE "040028".
+           05 FILLER PIC X(6) VALUE "041016".
+           05 FILLER PIC X(6) VALUE "042024".
+           05 FILLER PIC X(6) VALUE "043021".
+           05 FILLER PIC X(6) VALUE "044028".
+           05 FILLER PIC X(6) VALUE "045016".
+           05 FILLER PIC X(6) VALUE "046016".
+           05 FILLER PIC X(6) VALUE "047013".
+           05 FILLER PIC X(6) VALUE "048006".
+           05 FILLER PIC X(6) VALUE "049006".
+           05 FILLER PIC X(6) VALUE "050004".
+           05 FILLER PIC X(6) VALUE "051004".
+           05 FILLER PIC X(6) VALUE "052005".
+           05 FILLER PIC X(6) VALUE "053003".
+           05 FILLER PIC X(6) VALUE "054006".
+           05 FILLER PIC X(6) VALUE "055004".
+           05 FILLER PIC X(6) VALUE "056003".
+           05 FILLER PIC X(6) VALUE "057001".
+           05 FILLER PIC X(6) VALUE "058013".
+           05 FILLER PIC X(6) VALUE "059005".
+           05 FILLER PIC X(6) VALUE "060005".
+           05 FILLER PIC X(6) VALUE "061003".
+           05 FILLER PIC X(6) VALUE "062005".
+           05 FILLER PIC X(6) VALUE "063001".
+           05 FILLER PIC X(6) VALUE "064001".
+           05 FILLER PIC X(6) VALUE "065001".
+           05 FILLER PIC X(6) VALUE "066022".
+       01 WS-BOOK-CHAPTERS-TABLE REDEFINES WS-BOOK-CHAPTERS-DATA.
+           05 WS-EXPECTED-BOOK-ENTRY OCCURS 66 TIMES.
+               10 WS-EXPECTED-BOOK     PIC 9(3).
+               10 WS-EXPECTED-CHAPTERS PIC 9(3).
+       01 WS-SEEN-CHAPTERS-TABLE.
+           05 WS-SEEN-CHAPTERS OCCURS 66 TIMES PIC 9(3) VALUE 0.
+       78  WS-MAX-CHAPTERS-PER-BOOK VALUE 150.
+       01 WS-CHAPTER-SEEN-TABLE.
+           05 WS-CHAPTER-SEEN-BOOK OCCURS 66 TIMES.
+               10 WS-CHAPTER-SEEN OCCURS 150 TIMES PIC X VALUE "N".
+       01 WS-CHAPTER-IDX              PIC 9(3).
+       01 WS-DISPLAY-GAP              PIC 9(3).
+       01 WS-SKIP-ROW                PIC X VALUE "N".
+
+      * Strong's-number tag extraction (tags look like {G1234}
+      * or {H1234} embedded in the verse text by mysword.py).
+       01 WS-STRONGS-IN              PIC X(500).
+       01 WS-STRONGS-IN-LEN          PIC 9(3).
+       01 WS-STRONGS-OUT             PIC X(500).
+       01 WS-STRONGS-OUT-POS         PIC 9(3).
+       01 WS-STRONGS-POS             PIC 9(3).
+       01 WS-STRONGS-CHAR            PIC X(1).
+       01 WS-STRONGS-IN-TAG          PIC X VALUE "N".
+       01 WS-STRONGS-TAG             PIC X(20).
+       01 WS-STRONGS-TAG-LEN         PIC 9(2).
+       01 WS-STRONGS-LIST            PIC X(200).
+       01 WS-OVERWRITE-CONFIRM       PIC 9(1).
        LINKAGE SECTION.
        01 SQLITE-DB-FILENAME PIC X(250).
        01 SQLITE-DB-FILEPATH PIC X(250).
        01 SQLITE-DB-TITLE    PIC X(250).
        PROCEDURE DIVISION USING
-         SQLITE-DB-FILENAME,
-         SQLITE-DB-FILEPATH,
-         SQLITE-DB-TITLE.
+           SQLITE-DB-FILENAME,
+           SQLITE-DB-FILEPATH,
+           SQLITE-DB-TITLE.
        SQLITETODATAFILE.
            UNSTRING SQLITE-DB-FILENAME
              DELIMITED BY "." INTO WS-TRANSLATION-NAME.
@@ -59,63 +199,167 @@
              ".bible.data"
            ) TO WS-TRANSLATION-NAME-DATA
 
-      * TODO: Create an if clause to stop the python script if the file
-      * exists. 
-      *
-      *    OPEN INPUT BIBLE-TEXT-FILE
-      *    IF NOT BIBLE-TEXT-EOF
-      *      DISPLAY "NO DOWNLOAD NEEDED"
-      *      CLOSE BIBLE-TEXT-FILE
-      *    ELSE
-      *      CLOSE BIBLE-TEXT-FILE
-      *      CALL "SYSTEM"
-      *        USING FUNCTION concatenate(
-      *            "python scripts/mysword.py -p ",
-      *            SQLITE-DB-FILEPATH,
-      *            " > ",
-      *            WS-TRANSLATION-NAME-TXT
-      *      )
-      *    END-IF
+           MOVE FUNCTION concatenate(
+             FUNCTION trim(WS-TRANSLATION-NAME),
+             ".strongs.data"
+           ) TO WS-TRANSLATION-NAME-STRONGS
+
+           MOVE FUNCTION concatenate(
+             FUNCTION trim(WS-TRANSLATION-NAME),
+             ".footnotes.data"
+           ) TO WS-TRANSLATION-NAME-FOOTNOTES
+
+           MOVE FUNCTION concatenate(
+             FUNCTION trim(WS-TRANSLATION-NAME),
+             ".duplicates.log"
+           ) TO WS-TRANSLATION-NAME-DUPS
+
+           MOVE FUNCTION concatenate(
+             FUNCTION trim(WS-TRANSLATION-NAME),
+             ".import.ckpt"
+           ) TO WS-TRANSLATION-NAME-CKPT
+
+      * Skip the (slow) extraction step if we already fetched the
+      * text file for this translation in an earlier run.
+           MOVE WS-TRANSLATION-NAME-TXT TO WS-TEST-FILE
            CALL "SYSTEM"
-               USING FUNCTION concatenate(
-                 "python scripts/mysword.py -p ",
-                 SQLITE-DB-FILEPATH,
-                 " > ",
-                 WS-TRANSLATION-NAME-TXT
-           )
-
-           OPEN OUTPUT BIBLE-DATA-META
-           OPEN OUTPUT BIBLE-DATA-FILE
+               USING FUNCTION concatenate("test -f ", WS-TEST-FILE)
+               RETURNING WS-RETURN
+           END-CALL
+           IF WS-RETURN = 0
+               MOVE "Y" TO WS-TXT-ALREADY-FETCHED
+               DISPLAY "NO DOWNLOAD NEEDED"
+           ELSE
+               CALL "SYSTEM"
+                   USING FUNCTION concatenate(
+                     "python scripts/mysword.py -p ",
+                     SQLITE-DB-FILEPATH,
+                     " > ",
+                     WS-TRANSLATION-NAME-TXT
+               )
+           END-IF
+
+      * Resume a previously interrupted import if a checkpoint for
+      * this translation is still on disk.
+           MOVE WS-TRANSLATION-NAME-CKPT TO WS-TEST-FILE
+           CALL "SYSTEM"
+               USING FUNCTION concatenate("test -f ", WS-TEST-FILE)
+               RETURNING WS-RETURN
+           END-CALL
+           IF WS-RETURN = 0
+               MOVE "Y" TO WS-RESUME-FLAG
+               PERFORM LOAD-CHECKPOINT
+               OPEN I-O BIBLE-DATA-META
+               OPEN I-O BIBLE-DATA-FILE
+               OPEN I-O BIBLE-STRONGS-FILE
+               OPEN I-O BIBLE-FOOTNOTE-FILE
+               DISPLAY "RESUMING IMPORT AFTER LAST CHECKPOINT"
+           ELSE
+      * Warn before an unconditional OPEN OUTPUT truncates an
+      * already-installed translation with the same short name.
+               MOVE WS-TRANSLATION-NAME-DATA TO WS-TEST-FILE
+               CALL "SYSTEM"
+                   USING FUNCTION concatenate("test -f ", WS-TEST-FILE)
+                   RETURNING WS-RETURN
+               END-CALL
+               IF WS-RETURN = 0
+                   DISPLAY SPACE
+                   DISPLAY "Diese Uebersetzung ist bereits "
+                       "installiert und wird ueberschrieben."
+                   DISPLAY "Fortfahren? 1: ja, 2: nein. Auswahl: "
+                       WITH NO ADVANCING
+                   ACCEPT WS-OVERWRITE-CONFIRM
+                   IF WS-OVERWRITE-CONFIRM NOT = 1
+                       DISPLAY "Import abgebrochen."
+                       EXIT PROGRAM
+                   END-IF
+               END-IF
+
+               OPEN OUTPUT BIBLE-DATA-META
+               OPEN OUTPUT BIBLE-DATA-FILE
+               OPEN OUTPUT BIBLE-STRONGS-FILE
+               OPEN OUTPUT BIBLE-FOOTNOTE-FILE
+
+               MOVE "TITLE" TO BIBLE-DATA-META-KEY
+               MOVE SQLITE-DB-TITLE TO BIBLE-DATA-META-VALUE
+               WRITE BIBLE-DATA-META-RECORD
+
+               MOVE "SHORT" TO BIBLE-DATA-META-KEY
+               MOVE WS-TRANSLATION-NAME TO BIBLE-DATA-META-VALUE
+               WRITE BIBLE-DATA-META-RECORD
+
+               MOVE "TXT-FILE" TO BIBLE-DATA-META-KEY
+               MOVE WS-TRANSLATION-NAME-TXT TO BIBLE-DATA-META-VALUE
+               WRITE BIBLE-DATA-META-RECORD
+
+               MOVE "META-FILE" TO BIBLE-DATA-META-KEY
+               MOVE WS-TRANSLATION-NAME-META TO BIBLE-DATA-META-VALUE
+               WRITE BIBLE-DATA-META-RECORD
+
+               MOVE "DATA-FILE" TO BIBLE-DATA-META-KEY
+               MOVE WS-TRANSLATION-NAME-DATA TO BIBLE-DATA-META-VALUE
+               WRITE BIBLE-DATA-META-RECORD
+           END-IF
+
            OPEN INPUT BIBLE-TEXT-FILE
 
-           MOVE "TITLE" TO BIBLE-DATA-META-KEY
-           MOVE SQLITE-DB-TITLE TO BIBLE-DATA-META-VALUE
-           WRITE BIBLE-DATA-META-RECORD
-
-           MOVE "SHORT" TO BIBLE-DATA-META-KEY
-           MOVE WS-TRANSLATION-NAME TO BIBLE-DATA-META-VALUE
-           WRITE BIBLE-DATA-META-RECORD
-           
-           MOVE "TXT-FILE" TO BIBLE-DATA-META-KEY
-           MOVE WS-TRANSLATION-NAME-TXT TO BIBLE-DATA-META-VALUE
-           WRITE BIBLE-DATA-META-RECORD
-           
-           MOVE "META-FILE" TO BIBLE-DATA-META-KEY
-           MOVE WS-TRANSLATION-NAME-META TO BIBLE-DATA-META-VALUE
-           WRITE BIBLE-DATA-META-RECORD
-           
-           MOVE "DATA-FILE" TO BIBLE-DATA-META-KEY
-           MOVE WS-TRANSLATION-NAME-DATA TO BIBLE-DATA-META-VALUE
-           WRITE BIBLE-DATA-META-RECORD
+           MOVE WS-TRANSLATION-NAME-DUPS TO WS-TEST-FILE
+           CALL "SYSTEM"
+               USING FUNCTION concatenate("test -f ", WS-TEST-FILE)
+               RETURNING WS-RETURN
+           END-CALL
+           IF WS-RETURN = 0
+               OPEN EXTEND DUPLICATE-LOG-FILE
+           ELSE
+               OPEN OUTPUT DUPLICATE-LOG-FILE
+           END-IF
 
            PERFORM RUNBIBLETEXTFILE
 
            CLOSE BIBLE-TEXT-FILE
            CLOSE BIBLE-DATA-FILE
            CLOSE BIBLE-DATA-META
+           CLOSE BIBLE-STRONGS-FILE
+           CLOSE BIBLE-FOOTNOTE-FILE
+           CLOSE DUPLICATE-LOG-FILE
+
+           PERFORM VALIDATE-COMPLETENESS
+
+      * the import ran to completion, the checkpoint is no longer
+      * needed
+           CALL "SYSTEM"
+               USING FUNCTION concatenate(
+                 "rm -f ", WS-TRANSLATION-NAME-CKPT)
+           END-CALL
+
            EXIT PROGRAM.
        SQLITETODATAFILE-EXIT.
 
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   COMPUTE WS-CKPT-KEY =
+                       CHECKPOINT-BOOK * 1000000
+                     + CHECKPOINT-CHAPTER * 1000
+                     + CHECKPOINT-VERSE
+           END-READ
+           CLOSE CHECKPOINT-FILE
+           CONTINUE.
+       LOAD-CHECKPOINT-EXIT.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-BIBLE-TEXT-BOOK TO CHECKPOINT-BOOK
+           MOVE WS-BIBLE-TEXT-CHAPTER TO CHECKPOINT-CHAPTER
+           MOVE WS-BIBLE-TEXT-VERSE TO CHECKPOINT-VERSE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           CONTINUE.
+       SAVE-CHECKPOINT-EXIT.
+
        RUNBIBLETEXTFILE.
            MOVE "N" TO WS-BIBLE-META-WRITTEN
            MOVE "N" TO WS-BIBLE-TEXT-EOF
@@ -130,6 +374,7 @@
        RUNBIBLETEXTFILE-EXIT.
 
        ROWBIBLETEXTFILE.
+           MOVE SPACES TO WS-BIBLE-TEXT-FOOTNOTE
            UNSTRING BIBLE-TEXT-RECORD
                DELIMITED BY "###" INTO
                  WS-BIBLE-TEXT-LANGUAGE,
@@ -137,32 +382,192 @@
                  WS-BIBLE-TEXT-BOOK,
                  WS-BIBLE-TEXT-CHAPTER,
                  WS-BIBLE-TEXT-VERSE,
-                 WS-BIBLE-TEXT-TEXT
-           IF WS-BIBLE-META-WRITTEN = "N"
-             MOVE "LANG" TO BIBLE-DATA-META-KEY
-             MOVE WS-BIBLE-TEXT-LANGUAGE TO BIBLE-DATA-META-VALUE
-             WRITE BIBLE-DATA-META-RECORD
-
-             MOVE "TRANSLATION" TO BIBLE-DATA-META-KEY
-             MOVE WS-BIBLE-TEXT-TRANSLATION TO BIBLE-DATA-META-VALUE
-             WRITE BIBLE-DATA-META-RECORD
-             
-             MOVE "Y" TO WS-BIBLE-META-WRITTEN
+                 WS-BIBLE-TEXT-TEXT,
+                 WS-BIBLE-TEXT-FOOTNOTE
+
+           PERFORM EXTRACT-STRONGS-NUMBERS
+
+           MOVE "N" TO WS-SKIP-ROW
+           IF WS-RESUMING
+               COMPUTE WS-CURRENT-KEY =
+                   WS-BIBLE-TEXT-BOOK * 1000000
+                 + WS-BIBLE-TEXT-CHAPTER * 1000
+                 + WS-BIBLE-TEXT-VERSE
+               IF WS-CURRENT-KEY NOT > WS-CKPT-KEY
+                   MOVE "Y" TO WS-SKIP-ROW
+               END-IF
            END-IF
 
-           MOVE WS-BIBLE-TEXT-BOOK TO BIBLE-DATA-BOOK
-           MOVE WS-BIBLE-TEXT-CHAPTER TO BIBLE-DATA-CHAPTER
-           MOVE WS-BIBLE-TEXT-VERSE TO BIBLE-DATA-VERSE
-           MOVE WS-BIBLE-TEXT-TEXT TO BIBLE-DATA-TEXT
-           WRITE BIBLE-DATA-RECORD INVALID KEY
-             DISPLAY FUNCTION concatenate(
-             "DUPLICATE",
-             FUNCTION trim(WS-BIBLE-TEXT-BOOK),
-             FUNCTION trim(WS-BIBLE-TEXT-CHAPTER),
-             FUNCTION trim(WS-BIBLE-TEXT-VERSE),
-             FUNCTION trim(WS-BIBLE-TEXT-TEXT),
-               ).
+           PERFORM TRACK-COMPLETENESS
+
+           IF WS-SKIP-ROW = "N"
+               IF WS-BIBLE-META-WRITTEN = "N"
+                 MOVE "LANG" TO BIBLE-DATA-META-KEY
+                 MOVE WS-BIBLE-TEXT-LANGUAGE TO BIBLE-DATA-META-VALUE
+                 WRITE BIBLE-DATA-META-RECORD
+                   INVALID KEY
+                       REWRITE BIBLE-DATA-META-RECORD
+                 END-WRITE
+
+                 MOVE "TRANSLATION" TO BIBLE-DATA-META-KEY
+                 MOVE WS-BIBLE-TEXT-TRANSLATION
+                   TO BIBLE-DATA-META-VALUE
+                 WRITE BIBLE-DATA-META-RECORD
+                   INVALID KEY
+                       REWRITE BIBLE-DATA-META-RECORD
+                 END-WRITE
+
+                 MOVE "Y" TO WS-BIBLE-META-WRITTEN
+               END-IF
+
+               MOVE WS-BIBLE-TEXT-BOOK TO BIBLE-DATA-BOOK
+               MOVE WS-BIBLE-TEXT-CHAPTER TO BIBLE-DATA-CHAPTER
+               MOVE WS-BIBLE-TEXT-VERSE TO BIBLE-DATA-VERSE
+               MOVE WS-BIBLE-TEXT-TEXT TO BIBLE-DATA-TEXT
+               WRITE BIBLE-DATA-RECORD INVALID KEY
+                 MOVE FUNCTION concatenate(
+                   FUNCTION trim(WS-TRANSLATION-NAME), "###",
+                   FUNCTION trim(WS-BIBLE-TEXT-BOOK), "###",
+                   FUNCTION trim(WS-BIBLE-TEXT-CHAPTER), "###",
+                   FUNCTION trim(WS-BIBLE-TEXT-VERSE), "###",
+                   FUNCTION trim(WS-BIBLE-TEXT-TEXT)
+                 ) TO DUPLICATE-LOG-RECORD
+                 WRITE DUPLICATE-LOG-RECORD
+               END-WRITE
+
+               IF WS-STRONGS-LIST NOT = SPACES
+                   MOVE WS-BIBLE-TEXT-BOOK TO BIBLE-STRONGS-BOOK
+                   MOVE WS-BIBLE-TEXT-CHAPTER TO BIBLE-STRONGS-CHAPTER
+                   MOVE WS-BIBLE-TEXT-VERSE TO BIBLE-STRONGS-VERSE
+                   MOVE WS-STRONGS-LIST TO BIBLE-STRONGS-NUMBERS
+                   WRITE BIBLE-STRONGS-RECORD INVALID KEY
+                       REWRITE BIBLE-STRONGS-RECORD
+                   END-WRITE
+               END-IF
+
+               IF FUNCTION trim(WS-BIBLE-TEXT-FOOTNOTE) NOT = SPACES
+                   MOVE WS-BIBLE-TEXT-BOOK TO BIBLE-FOOTNOTE-BOOK
+                   MOVE WS-BIBLE-TEXT-CHAPTER TO BIBLE-FOOTNOTE-CHAPTER
+                   MOVE WS-BIBLE-TEXT-VERSE TO BIBLE-FOOTNOTE-VERSE
+                   MOVE WS-BIBLE-TEXT-FOOTNOTE TO BIBLE-FOOTNOTE-TEXT
+                   WRITE BIBLE-FOOTNOTE-RECORD INVALID KEY
+                       REWRITE BIBLE-FOOTNOTE-RECORD
+                   END-WRITE
+               END-IF
+
+               ADD 1 TO WS-CHECKPOINT-COUNT
+               IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM SAVE-CHECKPOINT
+                   MOVE 0 TO WS-CHECKPOINT-COUNT
+               END-IF
+           END-IF
 
            CONTINUE.
        ROWBIBLETEXTFILE-EXIT.
+
+       TRACK-COMPLETENESS.
+           IF WS-BIBLE-TEXT-CHAPTER <= WS-MAX-CHAPTERS-PER-BOOK
+               MOVE "Y" TO WS-CHAPTER-SEEN(
+                   WS-BIBLE-TEXT-BOOK, WS-BIBLE-TEXT-CHAPTER)
+           END-IF
+           IF WS-BIBLE-TEXT-CHAPTER >
+               WS-SEEN-CHAPTERS(WS-BIBLE-TEXT-BOOK)
+               MOVE WS-BIBLE-TEXT-CHAPTER
+                 TO WS-SEEN-CHAPTERS(WS-BIBLE-TEXT-BOOK)
+           END-IF
+           CONTINUE.
+       TRACK-COMPLETENESS-EXIT.
+
+       VALIDATE-COMPLETENESS.
+           PERFORM VARYING WS-VALIDATE-IDX FROM 1 BY 1
+               UNTIL WS-VALIDATE-IDX > 66
+               MOVE WS-EXPECTED-BOOK(WS-VALIDATE-IDX) TO WS-DISPLAY-BOOK
+               MOVE WS-SEEN-CHAPTERS(WS-VALIDATE-IDX) TO WS-DISPLAY-SEEN
+               MOVE WS-EXPECTED-CHAPTERS(WS-VALIDATE-IDX)
+                 TO WS-DISPLAY-EXPECTED
+               IF WS-SEEN-CHAPTERS(WS-VALIDATE-IDX) = 0
+                   DISPLAY "WARNUNG: Buch "
+                     FUNCTION trim(WS-DISPLAY-BOOK)
+                     " fehlt komplett."
+               ELSE
+                   IF WS-SEEN-CHAPTERS(WS-VALIDATE-IDX) <
+                       WS-EXPECTED-CHAPTERS(WS-VALIDATE-IDX)
+                       DISPLAY "WARNUNG: Buch "
+                         FUNCTION trim(WS-DISPLAY-BOOK)
+                         " hat nur " FUNCTION trim(WS-DISPLAY-SEEN)
+                         " von " FUNCTION trim(WS-DISPLAY-EXPECTED)
+                         " Kapiteln."
+                   END-IF
+      * A running maximum alone cannot see a dropped interior
+      * chapter (e.g. chapter 2 missing but 1 and 3-50 present),
+      * so also walk every expected chapter number and flag any
+      * one that was never actually seen.
+                   PERFORM VARYING WS-CHAPTER-IDX FROM 1 BY 1
+                       UNTIL WS-CHAPTER-IDX >
+                           WS-EXPECTED-CHAPTERS(WS-VALIDATE-IDX)
+                       IF WS-CHAPTER-SEEN(
+                           WS-VALIDATE-IDX, WS-CHAPTER-IDX) = "N"
+                           MOVE WS-CHAPTER-IDX TO WS-DISPLAY-GAP
+                           DISPLAY "WARNUNG: Buch "
+                             FUNCTION trim(WS-DISPLAY-BOOK)
+                             " Kapitel " FUNCTION trim(WS-DISPLAY-GAP)
+                             " fehlt."
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+           CONTINUE.
+       VALIDATE-COMPLETENESS-EXIT.
+
+       EXTRACT-STRONGS-NUMBERS.
+           MOVE WS-BIBLE-TEXT-TEXT TO WS-STRONGS-IN
+           COMPUTE WS-STRONGS-IN-LEN =
+               FUNCTION LENGTH(FUNCTION trim(WS-BIBLE-TEXT-TEXT))
+           MOVE SPACES TO WS-STRONGS-OUT
+           MOVE SPACES TO WS-STRONGS-LIST
+           MOVE 1 TO WS-STRONGS-OUT-POS
+           MOVE 1 TO WS-STRONGS-POS
+           MOVE "N" TO WS-STRONGS-IN-TAG
+           MOVE SPACES TO WS-STRONGS-TAG
+           MOVE 0 TO WS-STRONGS-TAG-LEN
+           PERFORM UNTIL WS-STRONGS-POS > WS-STRONGS-IN-LEN
+               MOVE WS-STRONGS-IN(WS-STRONGS-POS:1) TO WS-STRONGS-CHAR
+               EVALUATE TRUE
+                   WHEN WS-STRONGS-CHAR = "{"
+                       MOVE "Y" TO WS-STRONGS-IN-TAG
+                       MOVE SPACES TO WS-STRONGS-TAG
+                       MOVE 0 TO WS-STRONGS-TAG-LEN
+                   WHEN WS-STRONGS-CHAR = "}"
+                        AND WS-STRONGS-IN-TAG = "Y"
+                       MOVE "N" TO WS-STRONGS-IN-TAG
+                       IF WS-STRONGS-TAG-LEN > 0
+                           PERFORM APPEND-STRONGS-TAG
+                       END-IF
+                   WHEN WS-STRONGS-IN-TAG = "Y"
+                       ADD 1 TO WS-STRONGS-TAG-LEN
+                       MOVE WS-STRONGS-CHAR
+                           TO WS-STRONGS-TAG(WS-STRONGS-TAG-LEN:1)
+                   WHEN OTHER
+                       MOVE WS-STRONGS-CHAR
+                           TO WS-STRONGS-OUT(WS-STRONGS-OUT-POS:1)
+                       ADD 1 TO WS-STRONGS-OUT-POS
+               END-EVALUATE
+               ADD 1 TO WS-STRONGS-POS
+           END-PERFORM
+           MOVE WS-STRONGS-OUT TO WS-BIBLE-TEXT-TEXT
+           CONTINUE.
+       EXTRACT-STRONGS-NUMBERS-EXIT.
+
+       APPEND-STRONGS-TAG.
+           IF WS-STRONGS-LIST NOT = SPACES
+               MOVE FUNCTION concatenate(
+                   FUNCTION trim(WS-STRONGS-LIST), " ",
+                   WS-STRONGS-TAG(1:WS-STRONGS-TAG-LEN)
+               ) TO WS-STRONGS-LIST
+           ELSE
+               MOVE WS-STRONGS-TAG(1:WS-STRONGS-TAG-LEN)
+                   TO WS-STRONGS-LIST
+           END-IF
+           CONTINUE.
+       APPEND-STRONGS-TAG-EXIT.
            END PROGRAM sqliteToDatafile.
