@@ -0,0 +1,156 @@
+      * Compare two bible translations side by side, verse by verse
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. compareTranslations.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BIBLE-DATA-FILE-A ASSIGN TO WS-DATA-FILE-A
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BIBLE-DATA-ID-A.
+           SELECT BIBLE-DATA-FILE-B ASSIGN TO WS-DATA-FILE-B
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BIBLE-DATA-ID-B.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BIBLE-DATA-FILE-A.
+       01 BIBLE-DATA-RECORD-A.
+           05 BIBLE-DATA-ID-A.
+               10 BIBLE-DATA-BOOK-A    PIC 9(3).
+               10 BIBLE-DATA-CHAPTER-A PIC 9(3).
+               10 BIBLE-DATA-VERSE-A   PIC 9(3).
+           05 BIBLE-DATA-TEXT-A        PIC X(500).
+       FD BIBLE-DATA-FILE-B.
+       01 BIBLE-DATA-RECORD-B.
+           05 BIBLE-DATA-ID-B.
+               10 BIBLE-DATA-BOOK-B    PIC 9(3).
+               10 BIBLE-DATA-CHAPTER-B PIC 9(3).
+               10 BIBLE-DATA-VERSE-B   PIC 9(3).
+           05 BIBLE-DATA-TEXT-B        PIC X(500).
+       WORKING-STORAGE SECTION.
+       01 WS-BIBLE-SHORT-A      PIC X(32).
+       01 WS-BIBLE-SHORT-B      PIC X(32).
+       01 WS-DATA-FILE-A        PIC X(777).
+       01 WS-DATA-FILE-B        PIC X(777).
+       01 WS-TEST-FILE          PIC X(777).
+       01 WS-RETURN             PIC 99.
+       01 WS-BOOK               PIC 9(3).
+       01 WS-CHAPTER-START      PIC 9(3).
+       01 WS-CHAPTER-END        PIC 9(3).
+       01 WS-CHAPTER-CURRENT    PIC 9(3).
+       01 WS-VERSE              PIC 9(3).
+       01 WS-VERSE-EOF          PIC X VALUE "N".
+       PROCEDURE DIVISION.
+           DISPLAY "Erste Uebersetzung (Kurzname)? " WITH NO ADVANCING
+           ACCEPT WS-BIBLE-SHORT-A
+
+           MOVE FUNCTION concatenate(
+               FUNCTION trim(WS-BIBLE-SHORT-A),
+               ".bible.data",
+           ) TO WS-DATA-FILE-A
+
+           MOVE WS-DATA-FILE-A TO WS-TEST-FILE
+           PERFORM testfile
+
+           DISPLAY "Zweite Uebersetzung (Kurzname)? " WITH NO ADVANCING
+           ACCEPT WS-BIBLE-SHORT-B
+
+           MOVE FUNCTION concatenate(
+               FUNCTION trim(WS-BIBLE-SHORT-B),
+               ".bible.data",
+           ) TO WS-DATA-FILE-B
+
+           MOVE WS-DATA-FILE-B TO WS-TEST-FILE
+           PERFORM testfile
+
+           DISPLAY "Buch (Nummer)? " WITH NO ADVANCING
+           ACCEPT WS-BOOK
+
+           DISPLAY "Kapitel (von)? " WITH NO ADVANCING
+           ACCEPT WS-CHAPTER-START
+
+           DISPLAY "Kapitel (bis)? " WITH NO ADVANCING
+           ACCEPT WS-CHAPTER-END
+
+           IF WS-CHAPTER-END < WS-CHAPTER-START
+               MOVE WS-CHAPTER-START TO WS-CHAPTER-END
+           END-IF
+
+           OPEN INPUT BIBLE-DATA-FILE-A
+           OPEN INPUT BIBLE-DATA-FILE-B
+
+           MOVE WS-CHAPTER-START TO WS-CHAPTER-CURRENT
+           PERFORM UNTIL WS-CHAPTER-CURRENT > WS-CHAPTER-END
+               PERFORM runchapter
+               ADD 1 TO WS-CHAPTER-CURRENT
+           END-PERFORM
+
+           CLOSE BIBLE-DATA-FILE-A
+           CLOSE BIBLE-DATA-FILE-B
+
+           EXIT PROGRAM.
+
+       runchapter.
+           DISPLAY SPACE
+           DISPLAY "--- Kapitel " WS-CHAPTER-CURRENT " ---"
+           MOVE 1 TO WS-VERSE
+           MOVE "N" TO WS-VERSE-EOF
+           PERFORM UNTIL WS-VERSE-EOF = "Y"
+               MOVE WS-BOOK TO BIBLE-DATA-BOOK-A
+               MOVE WS-CHAPTER-CURRENT TO BIBLE-DATA-CHAPTER-A
+               MOVE WS-VERSE TO BIBLE-DATA-VERSE-A
+               READ BIBLE-DATA-FILE-A
+                   INVALID KEY
+                       MOVE "Y" TO WS-VERSE-EOF
+                   NOT INVALID KEY
+                       PERFORM showverse
+                       ADD 1 TO WS-VERSE
+               END-READ
+           END-PERFORM
+           CONTINUE.
+       runchapter-exit.
+
+       showverse.
+           MOVE WS-BOOK TO BIBLE-DATA-BOOK-B
+           MOVE WS-CHAPTER-CURRENT TO BIBLE-DATA-CHAPTER-B
+           MOVE WS-VERSE TO BIBLE-DATA-VERSE-B
+
+           DISPLAY SPACE
+           DISPLAY FUNCTION concatenate(
+               WS-VERSE, ": ",
+               FUNCTION trim(WS-BIBLE-SHORT-A), ": ",
+               FUNCTION trim(BIBLE-DATA-TEXT-A),
+           )
+
+           READ BIBLE-DATA-FILE-B
+               INVALID KEY
+                   DISPLAY FUNCTION concatenate(
+                       WS-VERSE, ": ",
+                       FUNCTION trim(WS-BIBLE-SHORT-B), ": (fehlt)",
+                   )
+               NOT INVALID KEY
+                   DISPLAY FUNCTION concatenate(
+                       WS-VERSE, ": ",
+                       FUNCTION trim(WS-BIBLE-SHORT-B), ": ",
+                       FUNCTION trim(BIBLE-DATA-TEXT-B),
+                   )
+           END-READ
+           CONTINUE.
+       showverse-exit.
+
+       testfile.
+           CALL "SYSTEM"
+               USING FUNCTION concatenate("test -f ", WS-TEST-FILE)
+               RETURNING WS-RETURN
+           END-CALL
+
+           IF WS-RETURN NOT = 0
+               DISPLAY "File does not exist for this short."
+               EXIT PROGRAM
+           END-IF
+
+           CONTINUE.
+       testfile-exit.
+
+           END PROGRAM compareTranslations.
