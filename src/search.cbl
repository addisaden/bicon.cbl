@@ -4,55 +4,176 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BibleTranslations ASSIGN TO "translations.tmp"
+           SELECT BIBLE-DATA-FILE ASSIGN TO WS-DATA-FILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BIBLE-DATA-ID.
+           SELECT ProfileFile ASSIGN TO WS-PROFILE-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT SearchLogFile ASSIGN TO WS-SEARCH-LOG-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT BibleMetaList ASSIGN TO "bibles.meta"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT BIBLE-STRONGS-FILE ASSIGN TO WS-STRONGS-FILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BIBLE-STRONGS-ID.
+           SELECT DEFAULT-CONFIG-FILE ASSIGN TO "default.cfg"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT MenuLangFile ASSIGN TO "menu.lang"
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
-       FD BibleTranslations.
-       01 BibleTranslationRecord PIC X(700).
+           COPY 'cpy/file-section/bible-data-file'.
+           COPY 'cpy/file-section/bible-strongs-file'.
+       FD ProfileFile.
+       01 ProfileRecord PIC X(300).
+       FD SearchLogFile.
+       01 SearchLogRecord PIC X(300).
+       FD BibleMetaList.
+       01 BibleMetaListRecord PIC X(300).
+       FD DEFAULT-CONFIG-FILE.
+       01 DEFAULT-CONFIG-RECORD PIC X(32).
+       FD MenuLangFile.
+       01 MenuLangRecord PIC X(300).
        WORKING-STORAGE SECTION.
+      * Interface language; menu.lang supplies the menu text for
+      * whichever WS-INTERFACE-LANG the operator chooses at startup.
+      * The VALUE clauses below are the German fallback used when
+      * menu.lang is missing or has no matching language.
+       01 WS-INTERFACE-LANG   PIC X(2) VALUE "DE".
+       01 WS-LANG-EOF         PIC X VALUE "N".
+       01 WS-LANG-REC-LANG    PIC X(2).
+       01 WS-LANG-KEY         PIC X(20).
+       01 WS-LANG-VALUE       PIC X(250).
+       01 WS-TXT-GREETING     PIC X(20) VALUE "Hallo".
+       01 WS-TXT-PROMPT-NAME  PIC X(60)
+           VALUE "Wie ist dein Name?".
+       01 WS-TXT-M1           PIC X(60)
+           VALUE "Durchsuche die Bibel".
+       01 WS-TXT-M2           PIC X(60)
+           VALUE "Liste der verfuegbaren Bibeluebersetzungen".
+       01 WS-TXT-M3           PIC X(60)
+           VALUE "Importiere eine Bibeluebersetzung".
+       01 WS-TXT-M4           PIC X(60)
+           VALUE "Durchsuche alle Uebersetzungen".
+       01 WS-TXT-M5           PIC X(60)
+           VALUE "Suche ohne Gross-/Kleinschreibung/Umlaute".
+       01 WS-TXT-M6           PIC X(60)
+           VALUE "Suche nach Strong-Nummer".
+       01 WS-TXT-M77          PIC X(60) VALUE "Beenden".
+       01 WS-FED-SHORT        PIC X(32).
+       01 WS-FED-HITS         PIC 9(5).
+       01 WS-FED-ANY-HIT      PIC X VALUE "N".
+       01 WS-NORM-MODE        PIC X VALUE "N".
+       01 WS-NORM-IN          PIC X(700).
+       01 WS-NORM-IN-LEN      PIC 9(3).
+       01 WS-NORM-OUT         PIC X(700).
+       01 WS-NORM-OUT-LEN     PIC 9(3).
+       01 WS-NORM-POS         PIC 9(3).
+       01 WS-NORM-IDX         PIC 9(3).
+       01 WS-NORM-CHAR        PIC X(1).
+       01 WS-NORM-PAIR        PIC X(2).
+       01 WS-NORM-TERM        PIC X(700).
+       01 WS-NORM-TERM-LEN    PIC 9(3).
+       01 WS-NORM-TEXT        PIC X(700).
+       01 WS-NORM-TEXT-LEN    PIC 9(3).
+       01 WS-SEARCH-LOG-FILE         PIC X(100) VALUE "search.log".
+       01 WS-PROFILE-FILE            PIC X(100) VALUE "user.profile".
+       01 WS-PROFILE-RETURN          PIC 9(3).
+       01 WS-PROFILE-LAST-TRANSLATION PIC X(32) VALUE SPACES.
+       01 WS-PROFILE-LAST-LANGUAGE    PIC X(50) VALUE SPACES.
+       01 WS-BIBLE-SHORT     PIC X(32).
+       01 WS-DATA-FILE       PIC X(777).
+       01 WS-TEST-FILE       PIC X(777).
+       01 WS-SEARCH-TERM     PIC X(100).
+       01 WS-SEARCH-LEN      PIC 9(3).
+       01 WS-MATCH-COUNT     PIC 9(5).
+       01 WS-TOTAL-MATCHES   PIC 9(7).
+       01 WS-LOG-DATE        PIC 9(8).
+       01 WS-LOG-TIME        PIC 9(8).
+       01 WS-DATA-EOF        PIC X VALUE "N".
+       01 WS-RETURN          PIC 9(3) VALUE 0.
+       01 WS-DEFAULT-SHORT   PIC X(32) VALUE SPACES.
        01 WS-STATE           PIC 99 VALUE 0.
          88 WS-STATE-LIST-LANGUAGES VALUE 1.
          88 WS-STATE-LIST-TRANSLATIONS VALUE 2.
          88 WS-STATE-SHOW-DETAILS VALUE 3.
+       01 WS-MATCH-INDEX      PIC 9(3) VALUE 0.
        01 WS-USERNAME        PIC X(30) VALUE SPACE.
        01 WS-INPUT           PIC 99.
        01 WS-STRING-INPUT    PIC X(100) VALUE SPACES.
        01 WS-OUTPUT          PIC X(100) VALUE SPACES.
        01 WS-FILE-EOF        PIC X VALUE "N".
-       01 WS-LAST-LANGUAGE   PIC X(50).
-       01 WS-RECORD-LANGUAGE PIC X(50).
-       01 WS-RECORD-TITLE    PIC X(250).
-       01 WS-RECORD-URL      PIC X(250).
-       01 WS-RECORD-FILENAME PIC X(100).
+       01 WS-SELECTED-LANGUAGE PIC X(50).
+       01 WS-SELECTED-TITLE    PIC X(250).
+       01 WS-SELECTED-URL      PIC X(250).
+       01 WS-SELECTED-FILENAME PIC X(100).
+       01 WS-STRONGS-FILE     PIC X(777).
+       01 WS-STRONGS-NUMBER   PIC X(10).
+       01 WS-STRONGS-HITS     PIC 9(5).
+       01 WS-STRONGS-TAGS     PIC X(200).
+       01 WS-STRONGS-TAG      PIC X(10).
+       01 WS-STRONGS-PTR      PIC 9(3).
        PROCEDURE DIVISION.
        SEARCHENGINE.
            CALL "SYSTEM" USING "clear"
-           DISPLAY "Wie ist dein Name? " WITH NO ADVANCING.
-           ACCEPT WS-USERNAME
+           DISPLAY "Sprache / Language (DE/EN, Enter = DE): "
+               WITH NO ADVANCING
+           ACCEPT WS-INTERFACE-LANG
+           IF FUNCTION trim(WS-INTERFACE-LANG) = SPACES
+               MOVE "DE" TO WS-INTERFACE-LANG
+           END-IF
+           MOVE FUNCTION UPPER-CASE(WS-INTERFACE-LANG)
+               TO WS-INTERFACE-LANG
+           PERFORM LOAD-MENU-TEXT
+
+           PERFORM LOAD-PROFILE
+           IF WS-USERNAME = SPACES
+               DISPLAY FUNCTION trim(WS-TXT-PROMPT-NAME) " "
+                   WITH NO ADVANCING
+               ACCEPT WS-USERNAME
+               PERFORM SAVE-PROFILE
+           END-IF
            CALL "SYSTEM" USING "clear"
-           STRING "Hallo, " DELIMITED BY SIZE
+           STRING FUNCTION trim(WS-TXT-GREETING) DELIMITED BY SIZE
+               ", " DELIMITED BY SIZE
                WS-USERNAME DELIMITED BY SPACE
                "!" DELIMITED BY SIZE
                INTO WS-OUTPUT
            DISPLAY WS-OUTPUT
            PERFORM UNTIL WS-INPUT = 77
                DISPLAY SPACE
-               DISPLAY " 1: Durchsuche die Bibel"
-               DISPLAY " 2: Liste der verfügbaren Bibelübersetzungen"
-               DISPLAY " 3: Importiere eine Bibelübersetzung"
-               DISPLAY "77: Beenden"
+               DISPLAY " 1: " FUNCTION trim(WS-TXT-M1)
+               DISPLAY " 2: " FUNCTION trim(WS-TXT-M2)
+               DISPLAY " 3: " FUNCTION trim(WS-TXT-M3)
+               DISPLAY " 4: " FUNCTION trim(WS-TXT-M4)
+               DISPLAY " 5: " FUNCTION trim(WS-TXT-M5)
+               DISPLAY " 6: " FUNCTION trim(WS-TXT-M6)
+               DISPLAY "77: " FUNCTION trim(WS-TXT-M77)
                DISPLAY SPACE
                DISPLAY ": " WITH NO ADVANCING
                ACCEPT WS-INPUT
                EVALUATE TRUE
                    WHEN WS-INPUT = 01
-                       DISPLAY "NOT IMPLEMENTED YET"
+                       MOVE "N" TO WS-NORM-MODE
+                       PERFORM SEARCHBIBLE
                    WHEN WS-INPUT = 02
-                       DISPLAY "NOT IMPLEMENTED YET"
+                       CALL "listTranslations" END-CALL
                    WHEN WS-INPUT = 03
                        PERFORM LISTTRANSLATIONS
+                   WHEN WS-INPUT = 04
+                       PERFORM FEDERATEDSEARCH
+                   WHEN WS-INPUT = 05
+                       MOVE "Y" TO WS-NORM-MODE
+                       PERFORM SEARCHBIBLE
+                   WHEN WS-INPUT = 06
+                       PERFORM SEARCHSTRONGS
                    WHEN TRUE
                        DISPLAY "??"
                        DISPLAY WS-INPUT
@@ -72,6 +193,9 @@
            DISPLAY SPACE
            DISPLAY "Waehle Sprache: " WITH NO ADVANCING
            ACCEPT WS-STRING-INPUT
+           MOVE FUNCTION trim(WS-STRING-INPUT)
+             TO WS-PROFILE-LAST-LANGUAGE
+           PERFORM SAVE-PROFILE
 
            SET WS-STATE-LIST-TRANSLATIONS TO TRUE
            PERFORM RUNLISTTRANSLATIONS
@@ -81,56 +205,475 @@
            ACCEPT WS-STRING-INPUT
 
            SET WS-STATE-SHOW-DETAILS TO TRUE
+           MOVE SPACES TO WS-SELECTED-LANGUAGE
+           MOVE SPACES TO WS-SELECTED-TITLE
+           MOVE SPACES TO WS-SELECTED-URL
+           MOVE SPACES TO WS-SELECTED-FILENAME
            PERFORM RUNLISTTRANSLATIONS
 
+           IF WS-SELECTED-FILENAME NOT = SPACES
+               DISPLAY FUNCTION trim(WS-SELECTED-LANGUAGE)
+               DISPLAY FUNCTION trim(WS-SELECTED-TITLE)
+               DISPLAY FUNCTION trim(WS-SELECTED-URL)
+               DISPLAY FUNCTION trim(WS-SELECTED-FILENAME)
+           END-IF
+
            CONTINUE.
        LISTTRANSLATINOS-EXIT.
 
        RUNLISTTRANSLATIONS.
+           CALL "lib/translationLookup" USING
+               WS-STATE,
+               WS-STRING-INPUT,
+               WS-SELECTED-LANGUAGE,
+               WS-SELECTED-TITLE,
+               WS-SELECTED-URL,
+               WS-SELECTED-FILENAME,
+               WS-MATCH-INDEX
+           END-CALL
+           CONTINUE.
+       RUNLISTTRANSLATIONS-EXIT.
+
+       SEARCHBIBLE.
            DISPLAY SPACE
+           PERFORM LOAD-DEFAULT-TRANSLATION
+           IF FUNCTION trim(WS-DEFAULT-SHORT) NOT = SPACES
+               DISPLAY "Welche Bibeluebersetzung (Kurzname, Enter = "
+                   FUNCTION trim(WS-DEFAULT-SHORT) ")? "
+                   WITH NO ADVANCING
+           ELSE
+               DISPLAY "Welche Bibeluebersetzung (Kurzname)? "
+                   WITH NO ADVANCING
+           END-IF
+           ACCEPT WS-BIBLE-SHORT
+           IF FUNCTION trim(WS-BIBLE-SHORT) = SPACES
+               MOVE WS-DEFAULT-SHORT TO WS-BIBLE-SHORT
+           END-IF
+
+           MOVE FUNCTION concatenate(
+               FUNCTION trim(WS-BIBLE-SHORT),
+               ".bible.data"
+           ) TO WS-DATA-FILE
+
+           MOVE WS-DATA-FILE TO WS-TEST-FILE
+           PERFORM CHECKFILE
+
+           IF WS-RETURN NOT = 0
+               DISPLAY "Diese Uebersetzung existiert nicht."
+           ELSE
+               MOVE FUNCTION trim(WS-BIBLE-SHORT)
+                 TO WS-PROFILE-LAST-TRANSLATION
+               PERFORM SAVE-PROFILE
+
+               DISPLAY "Suchbegriff: " WITH NO ADVANCING
+               ACCEPT WS-SEARCH-TERM
+               PERFORM RUNSEARCHBIBLE
+           END-IF
+           CONTINUE.
+       SEARCHBIBLE-EXIT.
+
+       LOAD-PROFILE.
+           MOVE WS-PROFILE-FILE TO WS-TEST-FILE
+           CALL "SYSTEM"
+               USING FUNCTION concatenate("test -f ", WS-TEST-FILE)
+               RETURNING WS-PROFILE-RETURN
+           END-CALL
+
+           IF WS-PROFILE-RETURN = 0
+               OPEN INPUT ProfileFile
+               READ ProfileFile
+                   NOT AT END
+                       UNSTRING ProfileRecord
+                         DELIMITED BY "###" INTO
+                           WS-USERNAME
+                           WS-PROFILE-LAST-TRANSLATION
+                           WS-PROFILE-LAST-LANGUAGE
+               END-READ
+               CLOSE ProfileFile
+           END-IF
+           CONTINUE.
+       LOAD-PROFILE-EXIT.
+
+       SAVE-PROFILE.
+           MOVE FUNCTION concatenate(
+               FUNCTION trim(WS-USERNAME), "###",
+               FUNCTION trim(WS-PROFILE-LAST-TRANSLATION), "###",
+               FUNCTION trim(WS-PROFILE-LAST-LANGUAGE)
+           ) TO ProfileRecord
+
+           OPEN OUTPUT ProfileFile
+           WRITE ProfileRecord
+           CLOSE ProfileFile
+           CONTINUE.
+       SAVE-PROFILE-EXIT.
+
+       FEDERATEDSEARCH.
            DISPLAY SPACE
-           DISPLAY SPACE
-           OPEN INPUT BIBLETRANSLATIONS
+           DISPLAY "Suchbegriff: " WITH NO ADVANCING
+           ACCEPT WS-SEARCH-TERM
+           MOVE FUNCTION trim(WS-SEARCH-TERM) TO WS-SEARCH-TERM
+           COMPUTE WS-SEARCH-LEN =
+               FUNCTION LENGTH(FUNCTION trim(WS-SEARCH-TERM))
+
+           CALL "SYSTEM" USING "ls *.bible.meta > bibles.meta"
+
+           MOVE "N" TO WS-FED-ANY-HIT
+           MOVE 0 TO WS-TOTAL-MATCHES
+           OPEN INPUT BibleMetaList
            MOVE "N" TO WS-FILE-EOF
            PERFORM UNTIL WS-FILE-EOF = "Y"
-             READ BibleTranslations
-               AT END MOVE "Y" TO WS-FILE-EOF
-               NOT AT END
-                 UNSTRING BIBLETRANSLATIONRECORD
-                   DELIMITED BY "###" INTO
-                       WS-RECORD-LANGUAGE
-                       WS-RECORD-TITLE
-                       WS-RECORD-URL
-                       WS-RECORD-FILENAME
-                   IF WS-STATE-LIST-LANGUAGES
-                     IF WS-RECORD-LANGUAGE NOT = WS-LAST-LANGUAGE
-                        DISPLAY WS-RECORD-LANGUAGE
-                     END-IF
-                     MOVE WS-RECORD-LANGUAGE TO WS-LAST-LANGUAGE
-                   END-IF
-
-                   IF WS-STATE-LIST-TRANSLATIONS
-                     IF WS-RECORD-LANGUAGE = WS-STRING-INPUT
-                       UNSTRING WS-RECORD-FILENAME
-                         DELIMITED BY "." INTO
-                           WS-OUTPUT
-                       DISPLAY FUNCTION trim(WS-OUTPUT)
-                       DISPLAY FUNCTION trim(WS-RECORD-TITLE)
-                     END-IF
-                   END-IF
-
-                   IF WS-STATE-SHOW-DETAILS
-                     UNSTRING WS-RECORD-FILENAME
-                       DELIMITED BY "." INTO
-                         WS-OUTPUT
-                     IF WS-OUTPUT = WS-STRING-INPUT
-                       DISPLAY FUNCTION trim(WS-RECORD-LANGUAGE)
-                       DISPLAY FUNCTION trim(WS-RECORD-TITLE)
-                       DISPLAY FUNCTION trim(WS-RECORD-URL)
-                       DISPLAY FUNCTION trim(WS-RECORD-FILENAME)
-                     END-IF
-                   END-IF
+               READ BibleMetaList
+                   AT END
+                       MOVE "Y" TO WS-FILE-EOF
+                   NOT AT END
+                       UNSTRING FUNCTION trim(BibleMetaListRecord)
+                           DELIMITED BY "." INTO WS-FED-SHORT
+                       PERFORM RUNFEDERATEDONE
+               END-READ
            END-PERFORM
-           CLOSE BIBLETRANSLATIONS
+           CLOSE BibleMetaList
+
+           IF WS-FED-ANY-HIT = "N"
+               DISPLAY "Keine Treffer in den installierten"
+                   " Uebersetzungen."
+           END-IF
+           MOVE "ALLE" TO WS-BIBLE-SHORT
+           PERFORM LOG-SEARCH
            CONTINUE.
-       RUNLISTTRANSLATIONS-EXIT.
+       FEDERATEDSEARCH-EXIT.
+
+       RUNFEDERATEDONE.
+           MOVE FUNCTION concatenate(
+               FUNCTION trim(WS-FED-SHORT), ".bible.data"
+           ) TO WS-DATA-FILE
+
+           MOVE 0 TO WS-FED-HITS
+           OPEN INPUT BIBLE-DATA-FILE
+           MOVE "N" TO WS-DATA-EOF
+           PERFORM UNTIL WS-DATA-EOF = "Y"
+               READ BIBLE-DATA-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-DATA-EOF
+                   NOT AT END
+                       MOVE 0 TO WS-MATCH-COUNT
+                       INSPECT BIBLE-DATA-TEXT TALLYING
+                           WS-MATCH-COUNT FOR ALL
+                           WS-SEARCH-TERM(1:WS-SEARCH-LEN)
+                       IF WS-MATCH-COUNT > 0
+                           ADD 1 TO WS-FED-HITS
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BIBLE-DATA-FILE
+
+           IF WS-FED-HITS > 0
+               MOVE "Y" TO WS-FED-ANY-HIT
+               ADD WS-FED-HITS TO WS-TOTAL-MATCHES
+               DISPLAY FUNCTION concatenate(
+                   FUNCTION trim(WS-FED-SHORT), ": ",
+                   WS-FED-HITS, " Treffer"
+               )
+           END-IF
+           CONTINUE.
+       RUNFEDERATEDONE-EXIT.
+
+       LOG-SEARCH.
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-LOG-TIME FROM TIME
+
+           MOVE FUNCTION concatenate(
+               WS-LOG-DATE, " ",
+               WS-LOG-TIME, " ",
+               FUNCTION trim(WS-USERNAME), "###",
+               FUNCTION trim(WS-BIBLE-SHORT), "###",
+               FUNCTION trim(WS-SEARCH-TERM), "###",
+               WS-TOTAL-MATCHES
+           ) TO SearchLogRecord
+
+           MOVE WS-SEARCH-LOG-FILE TO WS-TEST-FILE
+           PERFORM CHECKFILE
+           IF WS-RETURN = 0
+               OPEN EXTEND SearchLogFile
+           ELSE
+               OPEN OUTPUT SearchLogFile
+           END-IF
+           WRITE SearchLogRecord
+           CLOSE SearchLogFile
+           CONTINUE.
+       LOG-SEARCH-EXIT.
+
+       CHECKFILE.
+           CALL "SYSTEM"
+               USING FUNCTION concatenate("test -f ", WS-TEST-FILE)
+               RETURNING WS-RETURN
+           END-CALL
+           CONTINUE.
+       CHECKFILE-EXIT.
+
+       LOAD-MENU-TEXT.
+           MOVE "menu.lang" TO WS-TEST-FILE
+           PERFORM CHECKFILE
+           IF WS-RETURN = 0
+               MOVE "N" TO WS-LANG-EOF
+               OPEN INPUT MenuLangFile
+               PERFORM UNTIL WS-LANG-EOF = "Y"
+                   READ MenuLangFile
+                       AT END
+                           MOVE "Y" TO WS-LANG-EOF
+                       NOT AT END
+                           PERFORM APPLY-MENU-TEXT-LINE
+               END-PERFORM
+               CLOSE MenuLangFile
+           END-IF
+           CONTINUE.
+       LOAD-MENU-TEXT-EXIT.
+
+       APPLY-MENU-TEXT-LINE.
+           UNSTRING MenuLangRecord
+               DELIMITED BY "###" INTO
+                   WS-LANG-REC-LANG
+                   WS-LANG-KEY
+                   WS-LANG-VALUE
+
+           IF WS-LANG-REC-LANG = WS-INTERFACE-LANG
+               EVALUATE FUNCTION trim(WS-LANG-KEY)
+                   WHEN "GREETING"
+                       MOVE WS-LANG-VALUE TO WS-TXT-GREETING
+                   WHEN "PROMPT-NAME"
+                       MOVE WS-LANG-VALUE TO WS-TXT-PROMPT-NAME
+                   WHEN "M1"
+                       MOVE WS-LANG-VALUE TO WS-TXT-M1
+                   WHEN "M2"
+                       MOVE WS-LANG-VALUE TO WS-TXT-M2
+                   WHEN "M3"
+                       MOVE WS-LANG-VALUE TO WS-TXT-M3
+                   WHEN "M4"
+                       MOVE WS-LANG-VALUE TO WS-TXT-M4
+                   WHEN "M5"
+                       MOVE WS-LANG-VALUE TO WS-TXT-M5
+                   WHEN "M6"
+                       MOVE WS-LANG-VALUE TO WS-TXT-M6
+                   WHEN "M77"
+                       MOVE WS-LANG-VALUE TO WS-TXT-M77
+               END-EVALUATE
+           END-IF
+           CONTINUE.
+       APPLY-MENU-TEXT-LINE-EXIT.
+
+       LOAD-DEFAULT-TRANSLATION.
+           MOVE SPACES TO WS-DEFAULT-SHORT
+           MOVE "default.cfg" TO WS-TEST-FILE
+           PERFORM CHECKFILE
+           IF WS-RETURN = 0
+               OPEN INPUT DEFAULT-CONFIG-FILE
+               READ DEFAULT-CONFIG-FILE
+                   NOT AT END
+                       MOVE FUNCTION trim(DEFAULT-CONFIG-RECORD)
+                           TO WS-DEFAULT-SHORT
+               END-READ
+               CLOSE DEFAULT-CONFIG-FILE
+           END-IF
+           CONTINUE.
+       LOAD-DEFAULT-TRANSLATION-EXIT.
+
+       RUNSEARCHBIBLE.
+           MOVE FUNCTION trim(WS-SEARCH-TERM) TO WS-SEARCH-TERM
+           COMPUTE WS-SEARCH-LEN =
+               FUNCTION LENGTH(FUNCTION trim(WS-SEARCH-TERM))
+           MOVE 0 TO WS-TOTAL-MATCHES
+
+           DISPLAY SPACE
+           OPEN INPUT BIBLE-DATA-FILE
+           MOVE "N" TO WS-DATA-EOF
+           PERFORM UNTIL WS-DATA-EOF = "Y"
+               READ BIBLE-DATA-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-DATA-EOF
+                   NOT AT END
+                       PERFORM CHECKVERSEMATCH
+               END-READ
+           END-PERFORM
+           CLOSE BIBLE-DATA-FILE
+           DISPLAY SPACE
+           PERFORM LOG-SEARCH
+           CONTINUE.
+       RUNSEARCHBIBLE-EXIT.
+
+       CHECKVERSEMATCH.
+           MOVE 0 TO WS-MATCH-COUNT
+
+           IF WS-NORM-MODE = "Y"
+               MOVE WS-SEARCH-TERM(1:WS-SEARCH-LEN) TO WS-NORM-IN
+               MOVE WS-SEARCH-LEN TO WS-NORM-IN-LEN
+               PERFORM NORMALIZE-STRING
+               MOVE WS-NORM-OUT TO WS-NORM-TERM
+               MOVE WS-NORM-OUT-LEN TO WS-NORM-TERM-LEN
+
+               MOVE FUNCTION trim(BIBLE-DATA-TEXT) TO WS-NORM-IN
+               COMPUTE WS-NORM-IN-LEN =
+                   FUNCTION LENGTH(FUNCTION trim(BIBLE-DATA-TEXT))
+               PERFORM NORMALIZE-STRING
+               MOVE WS-NORM-OUT TO WS-NORM-TEXT
+               MOVE WS-NORM-OUT-LEN TO WS-NORM-TEXT-LEN
+
+               INSPECT WS-NORM-TEXT(1:WS-NORM-TEXT-LEN)
+                   TALLYING WS-MATCH-COUNT
+                   FOR ALL WS-NORM-TERM(1:WS-NORM-TERM-LEN)
+           ELSE
+               INSPECT BIBLE-DATA-TEXT TALLYING WS-MATCH-COUNT
+                   FOR ALL WS-SEARCH-TERM(1:WS-SEARCH-LEN)
+           END-IF
+
+           IF WS-MATCH-COUNT > 0
+               ADD 1 TO WS-TOTAL-MATCHES
+               DISPLAY FUNCTION concatenate(
+                   BIBLE-DATA-BOOK, ":",
+                   BIBLE-DATA-CHAPTER, ":",
+                   BIBLE-DATA-VERSE, " ",
+                   FUNCTION trim(BIBLE-DATA-TEXT),
+               )
+           END-IF
+           CONTINUE.
+       CHECKVERSEMATCH-EXIT.
+
+       SEARCHSTRONGS.
+           DISPLAY SPACE
+           DISPLAY "Welche Bibeluebersetzung (Kurzname)? "
+               WITH NO ADVANCING.
+           ACCEPT WS-BIBLE-SHORT
+
+           MOVE FUNCTION concatenate(
+               FUNCTION trim(WS-BIBLE-SHORT),
+               ".bible.data"
+           ) TO WS-DATA-FILE
+
+           MOVE WS-DATA-FILE TO WS-TEST-FILE
+           PERFORM CHECKFILE
+
+           IF WS-RETURN NOT = 0
+               DISPLAY "Diese Uebersetzung existiert nicht."
+           ELSE
+               MOVE FUNCTION concatenate(
+                   FUNCTION trim(WS-BIBLE-SHORT),
+                   ".strongs.data"
+               ) TO WS-STRONGS-FILE
+
+               MOVE WS-STRONGS-FILE TO WS-TEST-FILE
+               PERFORM CHECKFILE
+
+               IF WS-RETURN NOT = 0
+                   DISPLAY "Keine Strong-Nummern fuer diese"
+                       " Uebersetzung."
+               ELSE
+                   DISPLAY "Strong-Nummer (z.B. G26): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-STRONGS-NUMBER
+                   MOVE FUNCTION trim(WS-STRONGS-NUMBER)
+                       TO WS-STRONGS-NUMBER
+                   PERFORM RUNSEARCHSTRONGS
+               END-IF
+           END-IF
+           CONTINUE.
+       SEARCHSTRONGS-EXIT.
+
+       RUNSEARCHSTRONGS.
+           MOVE 0 TO WS-STRONGS-HITS
+           DISPLAY SPACE
+           OPEN INPUT BIBLE-STRONGS-FILE
+           OPEN INPUT BIBLE-DATA-FILE
+           MOVE "N" TO WS-DATA-EOF
+           PERFORM UNTIL WS-DATA-EOF = "Y"
+               READ BIBLE-STRONGS-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-DATA-EOF
+                   NOT AT END
+                       PERFORM CHECKSTRONGSMATCH
+               END-READ
+           END-PERFORM
+           CLOSE BIBLE-STRONGS-FILE
+           CLOSE BIBLE-DATA-FILE
+           IF WS-STRONGS-HITS = 0
+               DISPLAY "Keine Treffer."
+           END-IF
+           CONTINUE.
+       RUNSEARCHSTRONGS-EXIT.
+
+       CHECKSTRONGSMATCH.
+      * A substring tally would also match G260/G2600/G266 while
+      * looking for G26, so unstring the space-separated tag list
+      * and compare each whole tag for exact equality instead.
+           MOVE 0 TO WS-MATCH-COUNT
+           MOVE BIBLE-STRONGS-NUMBERS TO WS-STRONGS-TAGS
+           MOVE 1 TO WS-STRONGS-PTR
+           PERFORM UNTIL WS-STRONGS-PTR > LENGTH OF WS-STRONGS-TAGS
+               MOVE SPACES TO WS-STRONGS-TAG
+               UNSTRING WS-STRONGS-TAGS DELIMITED BY SPACE
+                   INTO WS-STRONGS-TAG
+                   WITH POINTER WS-STRONGS-PTR
+               IF FUNCTION trim(WS-STRONGS-TAG) =
+                   FUNCTION trim(WS-STRONGS-NUMBER)
+                   ADD 1 TO WS-MATCH-COUNT
+               END-IF
+           END-PERFORM
+           IF WS-MATCH-COUNT > 0
+               ADD 1 TO WS-STRONGS-HITS
+               MOVE BIBLE-STRONGS-ID TO BIBLE-DATA-ID
+               START BIBLE-DATA-FILE KEY = BIBLE-DATA-ID
+                   INVALID KEY
+                       CONTINUE
+               END-START
+               READ BIBLE-DATA-FILE NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       DISPLAY FUNCTION concatenate(
+                           BIBLE-DATA-BOOK, ":",
+                           BIBLE-DATA-CHAPTER, ":",
+                           BIBLE-DATA-VERSE, " ",
+                           FUNCTION trim(BIBLE-DATA-TEXT),
+                       )
+               END-READ
+           END-IF
+           CONTINUE.
+       CHECKSTRONGSMATCH-EXIT.
+
+       NORMALIZE-STRING.
+           MOVE SPACES TO WS-NORM-OUT
+           MOVE 1 TO WS-NORM-POS
+           MOVE 1 TO WS-NORM-IDX
+      * Umlauts/sz are stored as 2-byte UTF-8 sequences (lead byte
+      * X"C3"), so a match must look at the byte pair, not one byte.
+           PERFORM UNTIL WS-NORM-IDX > WS-NORM-IN-LEN
+               MOVE WS-NORM-IN(WS-NORM-IDX:1) TO WS-NORM-CHAR
+               MOVE SPACES TO WS-NORM-PAIR
+               IF WS-NORM-CHAR = X"C3"
+                   AND WS-NORM-IDX < WS-NORM-IN-LEN
+                   MOVE WS-NORM-IN(WS-NORM-IDX:2) TO WS-NORM-PAIR
+               END-IF
+               EVALUATE WS-NORM-PAIR
+                   WHEN X"C3A4" WHEN X"C384"
+                       MOVE "AE" TO WS-NORM-OUT(WS-NORM-POS:2)
+                       ADD 2 TO WS-NORM-POS
+                       ADD 2 TO WS-NORM-IDX
+                   WHEN X"C3B6" WHEN X"C396"
+                       MOVE "OE" TO WS-NORM-OUT(WS-NORM-POS:2)
+                       ADD 2 TO WS-NORM-POS
+                       ADD 2 TO WS-NORM-IDX
+                   WHEN X"C3BC" WHEN X"C39C"
+                       MOVE "UE" TO WS-NORM-OUT(WS-NORM-POS:2)
+                       ADD 2 TO WS-NORM-POS
+                       ADD 2 TO WS-NORM-IDX
+                   WHEN X"C39F"
+                       MOVE "SS" TO WS-NORM-OUT(WS-NORM-POS:2)
+                       ADD 2 TO WS-NORM-POS
+                       ADD 2 TO WS-NORM-IDX
+                   WHEN OTHER
+                       MOVE FUNCTION UPPER-CASE(WS-NORM-CHAR)
+                           TO WS-NORM-OUT(WS-NORM-POS:1)
+                       ADD 1 TO WS-NORM-POS
+                       ADD 1 TO WS-NORM-IDX
+               END-EVALUATE
+           END-PERFORM
+           COMPUTE WS-NORM-OUT-LEN = WS-NORM-POS - 1
+           CONTINUE.
+       NORMALIZE-STRING-EXIT.
