@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. checkTranslationUpdate.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BIBLE-DATA-FILE ASSIGN TO WS-DATA-FILE
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS BIBLE-DATA-ID.
+           SELECT BIBLE-TEXT-FILE ASSIGN TO WS-TEXT-FILE
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL.
+           SELECT DIFF-REPORT-FILE ASSIGN TO WS-DIFF-FILE
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'cpy/file-section/bible-data-file'.
+           COPY 'cpy/file-section/bible-text-file'.
+       FD DIFF-REPORT-FILE.
+       01 DIFF-REPORT-RECORD PIC X(700).
+       WORKING-STORAGE SECTION.
+       01 WS-SHORT                  PIC X(100).
+       01 WS-DATA-FILE              PIC X(250).
+       01 WS-TEXT-FILE              PIC X(250).
+       01 WS-DIFF-FILE              PIC X(250).
+       01 WS-TEST-FILE              PIC X(250).
+       01 WS-RETURN                 PIC 9(3).
+       01 WS-TEXT-EOF               PIC X VALUE "N".
+       01 WS-BIBLE-TEXT-LANGUAGE    PIC X(50).
+       01 WS-BIBLE-TEXT-TRANSLATION PIC X(10).
+       01 WS-BIBLE-TEXT-BOOK        PIC 9(3).
+       01 WS-BIBLE-TEXT-CHAPTER     PIC 9(3).
+       01 WS-BIBLE-TEXT-VERSE       PIC 9(3).
+       01 WS-BIBLE-TEXT-TEXT        PIC X(500).
+       01 WS-BIBLE-TEXT-FOOTNOTE    PIC X(500).
+       01 WS-DIFF-COUNT             PIC 9(5) VALUE 0.
+       01 WS-NEW-COUNT              PIC 9(5) VALUE 0.
+       01 WS-DISPLAY-BOOK           PIC 9(3).
+       01 WS-DISPLAY-CHAPTER        PIC 9(3).
+       01 WS-DISPLAY-VERSE          PIC 9(3).
+
+      * Strip the {G1234}/{H1234} Strong's tags out of a freshly
+      * reprocessed verse so it lines up with what sqliteToDatafile
+      * already stripped when it first wrote BIBLE-DATA-TEXT.
+       01 WS-STRONGS-IN             PIC X(500).
+       01 WS-STRONGS-IN-LEN         PIC 9(3).
+       01 WS-STRONGS-OUT            PIC X(500).
+       01 WS-STRONGS-OUT-POS        PIC 9(3).
+       01 WS-STRONGS-POS            PIC 9(3).
+       01 WS-STRONGS-CHAR           PIC X(1).
+       01 WS-STRONGS-IN-TAG         PIC X VALUE "N".
+       01 WS-CLEAN-TEXT             PIC X(500).
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       CHECKTRANSLATIONUPDATE.
+           DISPLAY "Kurzname der Uebersetzung: " WITH NO ADVANCING
+           ACCEPT WS-SHORT
+           MOVE FUNCTION trim(WS-SHORT) TO WS-SHORT
+
+           MOVE FUNCTION concatenate(
+               FUNCTION trim(WS-SHORT), ".bible.data"
+           ) TO WS-DATA-FILE
+           MOVE FUNCTION concatenate(
+               FUNCTION trim(WS-SHORT), ".txt.tmp"
+           ) TO WS-TEXT-FILE
+           MOVE FUNCTION concatenate(
+               FUNCTION trim(WS-SHORT), ".update-check.rpt"
+           ) TO WS-DIFF-FILE
+
+           MOVE WS-DATA-FILE TO WS-TEST-FILE
+           PERFORM CHECKFILE
+           IF WS-RETURN NOT = 0
+               DISPLAY "Diese Uebersetzung ist nicht installiert: "
+                   FUNCTION trim(WS-SHORT)
+               EXIT PROGRAM
+           END-IF
+
+           MOVE WS-TEXT-FILE TO WS-TEST-FILE
+           PERFORM CHECKFILE
+           IF WS-RETURN NOT = 0
+               DISPLAY "Keine zwischengespeicherte Textdatei "
+                   "gefunden: " FUNCTION trim(WS-TEXT-FILE)
+               DISPLAY "Bitte den Cache loeschen und die "
+                   "Uebersetzung erneut herunterladen, bevor "
+                   "der Abgleich laeuft."
+               EXIT PROGRAM
+           END-IF
+
+           OPEN INPUT BIBLE-DATA-FILE
+           OPEN INPUT BIBLE-TEXT-FILE
+           OPEN OUTPUT DIFF-REPORT-FILE
+
+           PERFORM RUN-COMPARE
+
+           CLOSE BIBLE-DATA-FILE
+           CLOSE BIBLE-TEXT-FILE
+           CLOSE DIFF-REPORT-FILE
+
+           DISPLAY SPACE
+           DISPLAY FUNCTION trim(WS-DIFF-COUNT)
+               " Vers(e) unterscheiden sich, "
+               FUNCTION trim(WS-NEW-COUNT)
+               " Vers(e) sind neu. Bericht: "
+               FUNCTION trim(WS-DIFF-FILE)
+
+           EXIT PROGRAM.
+       CHECKTRANSLATIONUPDATE-EXIT.
+
+       RUN-COMPARE.
+           MOVE "N" TO WS-TEXT-EOF
+           PERFORM UNTIL WS-TEXT-EOF = "Y"
+               READ BIBLE-TEXT-FILE
+                   AT END
+                       MOVE "Y" TO WS-TEXT-EOF
+                   NOT AT END
+                       PERFORM COMPARE-ONE-VERSE
+           END-PERFORM
+           CONTINUE.
+       RUN-COMPARE-EXIT.
+
+       COMPARE-ONE-VERSE.
+           MOVE SPACES TO WS-BIBLE-TEXT-FOOTNOTE
+           UNSTRING BIBLE-TEXT-RECORD
+               DELIMITED BY "###" INTO
+                 WS-BIBLE-TEXT-LANGUAGE,
+                 WS-BIBLE-TEXT-TRANSLATION,
+                 WS-BIBLE-TEXT-BOOK,
+                 WS-BIBLE-TEXT-CHAPTER,
+                 WS-BIBLE-TEXT-VERSE,
+                 WS-BIBLE-TEXT-TEXT,
+                 WS-BIBLE-TEXT-FOOTNOTE
+
+           PERFORM STRIP-STRONGS-TAGS
+
+           MOVE WS-BIBLE-TEXT-BOOK TO BIBLE-DATA-BOOK
+           MOVE WS-BIBLE-TEXT-CHAPTER TO BIBLE-DATA-CHAPTER
+           MOVE WS-BIBLE-TEXT-VERSE TO BIBLE-DATA-VERSE
+
+           MOVE WS-BIBLE-TEXT-BOOK TO WS-DISPLAY-BOOK
+           MOVE WS-BIBLE-TEXT-CHAPTER TO WS-DISPLAY-CHAPTER
+           MOVE WS-BIBLE-TEXT-VERSE TO WS-DISPLAY-VERSE
+
+           READ BIBLE-DATA-FILE
+               INVALID KEY
+                   ADD 1 TO WS-NEW-COUNT
+                   MOVE FUNCTION concatenate(
+                       "NEU ", FUNCTION trim(WS-DISPLAY-BOOK), ":",
+                       FUNCTION trim(WS-DISPLAY-CHAPTER), ":",
+                       FUNCTION trim(WS-DISPLAY-VERSE), " ",
+                       FUNCTION trim(WS-CLEAN-TEXT)
+                   ) TO DIFF-REPORT-RECORD
+                   WRITE DIFF-REPORT-RECORD
+                   END-WRITE
+               NOT INVALID KEY
+                   IF FUNCTION trim(BIBLE-DATA-TEXT)
+                       NOT = FUNCTION trim(WS-CLEAN-TEXT)
+                       ADD 1 TO WS-DIFF-COUNT
+                       MOVE FUNCTION concatenate(
+                           "GEAENDERT ",
+                           FUNCTION trim(WS-DISPLAY-BOOK), ":",
+                           FUNCTION trim(WS-DISPLAY-CHAPTER), ":",
+                           FUNCTION trim(WS-DISPLAY-VERSE),
+                           " ALT=", FUNCTION trim(BIBLE-DATA-TEXT),
+                           " NEU=", FUNCTION trim(WS-CLEAN-TEXT)
+                       ) TO DIFF-REPORT-RECORD
+                       WRITE DIFF-REPORT-RECORD
+                       END-WRITE
+                   END-IF
+           END-READ
+           CONTINUE.
+       COMPARE-ONE-VERSE-EXIT.
+
+       STRIP-STRONGS-TAGS.
+           MOVE WS-BIBLE-TEXT-TEXT TO WS-STRONGS-IN
+           COMPUTE WS-STRONGS-IN-LEN =
+               FUNCTION LENGTH(FUNCTION trim(WS-BIBLE-TEXT-TEXT))
+           MOVE SPACES TO WS-STRONGS-OUT
+           MOVE 1 TO WS-STRONGS-OUT-POS
+           MOVE 1 TO WS-STRONGS-POS
+           MOVE "N" TO WS-STRONGS-IN-TAG
+           PERFORM UNTIL WS-STRONGS-POS > WS-STRONGS-IN-LEN
+               MOVE WS-STRONGS-IN(WS-STRONGS-POS:1) TO WS-STRONGS-CHAR
+               EVALUATE TRUE
+                   WHEN WS-STRONGS-CHAR = "{"
+                       MOVE "Y" TO WS-STRONGS-IN-TAG
+                   WHEN WS-STRONGS-CHAR = "}"
+                        AND WS-STRONGS-IN-TAG = "Y"
+                       MOVE "N" TO WS-STRONGS-IN-TAG
+                   WHEN WS-STRONGS-IN-TAG = "Y"
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE WS-STRONGS-CHAR
+                           TO WS-STRONGS-OUT(WS-STRONGS-OUT-POS:1)
+                       ADD 1 TO WS-STRONGS-OUT-POS
+               END-EVALUATE
+               ADD 1 TO WS-STRONGS-POS
+           END-PERFORM
+           MOVE WS-STRONGS-OUT TO WS-CLEAN-TEXT
+           CONTINUE.
+       STRIP-STRONGS-TAGS-EXIT.
+
+       CHECKFILE.
+           CALL "SYSTEM"
+               USING FUNCTION concatenate("test -f ", WS-TEST-FILE)
+               RETURNING WS-RETURN
+           END-CALL
+           CONTINUE.
+       CHECKFILE-EXIT.
+           END PROGRAM checkTranslationUpdate.
