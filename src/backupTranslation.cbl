@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. backupTranslation.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MODE                   PIC 9(1).
+       01 WS-SHORT                  PIC X(100).
+       01 WS-BACKUP-DATE            PIC 9(8).
+       01 WS-ARCHIVE                PIC X(250).
+       01 WS-TEST-FILE              PIC X(250).
+       01 WS-RETURN                 PIC 9(3).
+       01 WS-FILELIST               PIC X(500) VALUE SPACES.
+       01 WS-COMMAND                PIC X(600).
+
+      * The full file set that makes up one installed translation.
+       01 WS-PART-SUFFIXES.
+           05 FILLER PIC X(20) VALUE ".bible.data".
+           05 FILLER PIC X(20) VALUE ".bible.meta".
+           05 FILLER PIC X(20) VALUE ".strongs.data".
+           05 FILLER PIC X(20) VALUE ".footnotes.data".
+           05 FILLER PIC X(20) VALUE ".words.data".
+           05 FILLER PIC X(20) VALUE ".words.meta".
+       01 WS-PART-SUFFIX-TABLE REDEFINES WS-PART-SUFFIXES.
+           05 WS-PART-SUFFIX OCCURS 6 TIMES PIC X(20).
+       01 WS-PART-IDX                PIC 9(1).
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       BACKUPTRANSLATION.
+           DISPLAY "Sichern (1) oder Wiederherstellen (2)? "
+               WITH NO ADVANCING
+           ACCEPT WS-MODE
+
+           DISPLAY "Kurzname der Uebersetzung: " WITH NO ADVANCING
+           ACCEPT WS-SHORT
+           MOVE FUNCTION trim(WS-SHORT) TO WS-SHORT
+
+           EVALUATE WS-MODE
+               WHEN 1
+                   PERFORM RUN-BACKUP
+               WHEN 2
+                   PERFORM RUN-RESTORE
+               WHEN OTHER
+                   DISPLAY "Ungueltige Auswahl."
+           END-EVALUATE
+
+           EXIT PROGRAM.
+       BACKUPTRANSLATION-EXIT.
+
+       RUN-BACKUP.
+           ACCEPT WS-BACKUP-DATE FROM DATE YYYYMMDD
+           MOVE FUNCTION concatenate(
+               FUNCTION trim(WS-SHORT), ".",
+               WS-BACKUP-DATE, ".backup.tar.gz"
+           ) TO WS-ARCHIVE
+
+           MOVE SPACES TO WS-FILELIST
+           PERFORM VARYING WS-PART-IDX FROM 1 BY 1
+               UNTIL WS-PART-IDX > 6
+               MOVE FUNCTION concatenate(
+                   FUNCTION trim(WS-SHORT),
+                   FUNCTION trim(WS-PART-SUFFIX(WS-PART-IDX))
+               ) TO WS-TEST-FILE
+               PERFORM CHECKFILE
+               IF WS-RETURN = 0
+                   MOVE FUNCTION concatenate(
+                       FUNCTION trim(WS-FILELIST), " ",
+                       FUNCTION trim(WS-TEST-FILE)
+                   ) TO WS-FILELIST
+               END-IF
+           END-PERFORM
+
+           IF FUNCTION trim(WS-FILELIST) = SPACES
+               DISPLAY "Keine Dateien fuer " FUNCTION trim(WS-SHORT)
+                   " gefunden."
+           ELSE
+               MOVE FUNCTION concatenate(
+                   "tar -czf ", FUNCTION trim(WS-ARCHIVE), " ",
+                   FUNCTION trim(WS-FILELIST)
+               ) TO WS-COMMAND
+               CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN
+               IF WS-RETURN = 0
+                   DISPLAY "Archiv erstellt: "
+                       FUNCTION trim(WS-ARCHIVE)
+               ELSE
+                   DISPLAY "FEHLER beim Erstellen des Archivs."
+               END-IF
+           END-IF
+           CONTINUE.
+       RUN-BACKUP-EXIT.
+
+       RUN-RESTORE.
+           DISPLAY "Archivdatei (z.B. "
+               FUNCTION trim(WS-SHORT) ".20260101.backup.tar.gz): "
+               WITH NO ADVANCING
+           ACCEPT WS-ARCHIVE
+           MOVE FUNCTION trim(WS-ARCHIVE) TO WS-TEST-FILE
+           PERFORM CHECKFILE
+
+           IF WS-RETURN NOT = 0
+               DISPLAY "Archiv nicht gefunden: "
+                   FUNCTION trim(WS-ARCHIVE)
+           ELSE
+               DISPLAY "Vorhandene Dateien fuer "
+                   FUNCTION trim(WS-SHORT)
+                   " werden ueberschrieben. Fortfahren? (J/N) "
+                   WITH NO ADVANCING
+               ACCEPT WS-TEST-FILE
+               IF FUNCTION trim(WS-TEST-FILE) = "J" OR
+                  FUNCTION trim(WS-TEST-FILE) = "j"
+                   MOVE FUNCTION concatenate(
+                       "tar -xzf ", FUNCTION trim(WS-ARCHIVE)
+                   ) TO WS-COMMAND
+                   CALL "SYSTEM" USING WS-COMMAND RETURNING WS-RETURN
+                   IF WS-RETURN = 0
+                       DISPLAY "Wiederherstellung abgeschlossen."
+                   ELSE
+                       DISPLAY "FEHLER bei der Wiederherstellung."
+                   END-IF
+               ELSE
+                   DISPLAY "Abgebrochen."
+               END-IF
+           END-IF
+           CONTINUE.
+       RUN-RESTORE-EXIT.
+
+       CHECKFILE.
+           CALL "SYSTEM"
+               USING FUNCTION concatenate("test -f ", WS-TEST-FILE)
+               RETURNING WS-RETURN
+           END-CALL
+           CONTINUE.
+       CHECKFILE-EXIT.
+           END PROGRAM backupTranslation.
