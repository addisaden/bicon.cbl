@@ -0,0 +1,295 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. reconcileTranslations.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BIBLE-DATA-FILE ASSIGN TO WS-DATA-FILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BIBLE-DATA-ID.
+           SELECT DataList ASSIGN TO "databases.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'cpy/file-section/bible-data-file'.
+       FD DataList.
+       01 DataListRecord PIC X(300).
+       WORKING-STORAGE SECTION.
+       01 WS-DATA-FILE               PIC X(250).
+       01 WS-SHORT                   PIC X(100).
+       01 LIST-DATA-EOF              PIC X VALUE "N".
+       01 WS-DATA-EOF                PIC X VALUE "N".
+       01 WS-FIRST-RECORD            PIC X VALUE "Y".
+       01 WS-PREV-BOOK               PIC 9(3) VALUE 0.
+       01 WS-PREV-CHAPTER            PIC 9(3) VALUE 0.
+       01 WS-PREV-VERSE              PIC 9(3) VALUE 0.
+       01 WS-PROBLEM-COUNT           PIC 9(5) VALUE 0.
+       01 WS-VALIDATE-IDX            PIC 9(3).
+       01 WS-DISPLAY-BOOK            PIC 9(3).
+       01 WS-DISPLAY-SEEN            PIC 9(3).
+       01 WS-DISPLAY-EXPECTED        PIC 9(3).
+       01 WS-DISPLAY-CHAPTER         PIC 9(3).
+       01 WS-DISPLAY-VERSE           PIC 9(3).
+       01 WS-DISPLAY-PREV-VERSE      PIC 9(3).
+       01 WS-DISPLAY-PREV-CHAPTER    PIC 9(3).
+
+      * Canonical book/expected-chapter-count table, books 1-66 in
+      * canon order. Same data sqliteToDatafile validates a single
+      * import against; kept here as this program's own copy since
+      * it walks every installed translation rather than just the
+      * one being imported.
+       01 WS-BOOK-CHAPTERS-DATA.
+           05 FILLER PIC X(6) VALUE "001050".
+           05 FILLER PIC X(6) VALUE "002040".
+           05 FILLER PIC X(6) VALUE "003027".
+           05 FILLER PIC X(6) VALUE "004036".
+           05 FILLER PIC X(6) VALUE "005034".
+           05 FILLER PIC X(6) VALUE "006024".
+           05 FILLER PIC X(6) VALUE "007021".
+           05 FILLER PIC X(6) VALUE "008004".
+           05 FILLER PIC X(6) VALUE "009031".
+           05 FILLER PIC X(6) VALUE "010024".
+           05 FILLER PIC X(6) VALUE "011022".
+           05 FILLER PIC X(6) VALUE "012025".
+           05 FILLER PIC X(6) VALUE "013029".
+           05 FILLER PIC X(6) VALUE "014036".
+           05 FILLER PIC X(6) VALUE "015010".
+           05 FILLER PIC X(6) VALUE "016013".
+           05 FILLER PIC X(6) VALUE "017010".
+           05 FILLER PIC X(6) VALUE "018042".
+           05 FILLER PIC X(6) VALUE "019150".
+           05 FILLER PIC X(6) VALUE "020031".
+           05 FILLER PIC X(6) VALUE "021012".
+           05 FILLER PIC X(6) VALUE "022008".
+           05 FILLER PIC X(6) VALUE "023066".
+           05 FILLER PIC X(6) VALUE "024052".
+           05 FILLER PIC X(6) VALUE "025005".
+           05 FILLER PIC X(6) VALUE "026048".
+           05 FILLER PIC X(6) VALUE "027012".
+           05 FILLER PIC X(6) VALUE "028014".
+           05 FILLER PIC X(6) VALUE "029003".
+           05 FILLER PIC X(6) VALUE "030009".
+           05 FILLER PIC X(6) VALUE "031001".
+           05 FILLER PIC X(6) VALUE "032004".
+           05 FILLER PIC X(6) VALUE "033007".
+           05 FILLER PIC X(6) VALUE "034003".
+           05 FILLER PIC X(6) VALUE "035003".
+           05 FILLER PIC X(6) VALUE "036003".
+           05 FILLER PIC X(6) VALUE "037002".
+           05 FILLER PIC X(6) VALUE "038014".
+           05 FILLER PIC X(6) VALUE "039004".
+           05 FILLER PIC X(6) VALUE "040028".
+           05 FILLER PIC X(6) VALUE "041016".
+           05 FILLER PIC X(6) VALUE "042024".
+           05 FILLER PIC X(6) VALUE "043021".
+           05 FILLER PIC X(6) VALUE "044028".
+           05 FILLER PIC X(6) VALUE "045016".
+           05 FILLER PIC X(6) VALUE "046016".
+           05 FILLER PIC X(6) VALUE "047013".
+           05 FILLER PIC X(6) VALUE "048006".
+           05 FILLER PIC X(6) VALUE "049006".
+           05 FILLER PIC X(6) VALUE "050004".
+           05 FILLER PIC X(6) VALUE "051004".
+           05 FILLER PIC X(6) VALUE "052005".
+           05 FILLER PIC X(6) VALUE "053003".
+           05 FILLER PIC X(6) VALUE "054006".
+           05 FILLER PIC X(6) VALUE "055004".
+           05 FILLER PIC X(6) VALUE "056003".
+           05 FILLER PIC X(6) VALUE "057001".
+           05 FILLER PIC X(6) VALUE "058013".
+           05 FILLER PIC X(6) VALUE "059005".
+           05 FILLER PIC X(6) VALUE "060005".
+           05 FILLER PIC X(6) VALUE "061003".
+           05 FILLER PIC X(6) VALUE "062005".
+           05 FILLER PIC X(6) VALUE "063001".
+           05 FILLER PIC X(6) VALUE "064001".
+           05 FILLER PIC X(6) VALUE "065001".
+           05 FILLER PIC X(6) VALUE "066022".
+       01 WS-BOOK-CHAPTERS-TABLE REDEFINES WS-BOOK-CHAPTERS-DATA.
+           05 WS-EXPECTED-BOOK-ENTRY OCCURS 66 TIMES.
+               10 WS-EXPECTED-BOOK     PIC 9(3).
+               10 WS-EXPECTED-CHAPTERS PIC 9(3).
+       01 WS-SEEN-CHAPTERS-TABLE.
+           05 WS-SEEN-CHAPTERS OCCURS 66 TIMES PIC 9(3) VALUE 0.
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+      *
+      * Search for all installed *.bible.data file sets and check
+      * each one's book/chapter/verse keys for gaps, duplicates or
+      * short books, the way sqliteToDatafile already does for a
+      * single translation while it is being imported.
+      *
+           CALL "system"
+               USING "ls *.bible.data > databases.tmp"
+           END-CALL
+
+           OPEN INPUT DataList
+           MOVE "N" TO LIST-DATA-EOF
+           PERFORM UNTIL LIST-DATA-EOF = "Y"
+               READ DataList
+                   AT END
+                       MOVE "Y" TO LIST-DATA-EOF
+                   NOT AT END
+                       MOVE FUNCTION trim(DataListRecord)
+                         TO WS-DATA-FILE
+                       UNSTRING WS-DATA-FILE
+                           DELIMITED BY "." INTO WS-SHORT
+                       PERFORM RECONCILE-ONE
+               END-READ
+           END-PERFORM
+           CLOSE DataList
+
+           EXIT PROGRAM.
+       RECONCILETRANSLATIONS-EXIT.
+
+       RECONCILE-ONE.
+           DISPLAY SPACE
+           DISPLAY "Pruefe " FUNCTION trim(WS-SHORT) " ..."
+           MOVE 0 TO WS-PROBLEM-COUNT
+           MOVE "Y" TO WS-FIRST-RECORD
+           MOVE 0 TO WS-PREV-BOOK
+           MOVE 0 TO WS-PREV-CHAPTER
+           MOVE 0 TO WS-PREV-VERSE
+           PERFORM VARYING WS-VALIDATE-IDX FROM 1 BY 1
+               UNTIL WS-VALIDATE-IDX > 66
+               MOVE 0 TO WS-SEEN-CHAPTERS(WS-VALIDATE-IDX)
+           END-PERFORM
+
+           OPEN INPUT BIBLE-DATA-FILE
+           MOVE "N" TO WS-DATA-EOF
+           PERFORM UNTIL WS-DATA-EOF = "Y"
+               READ BIBLE-DATA-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-DATA-EOF
+                   NOT AT END
+                       PERFORM CHECK-ONE-VERSE
+               END-READ
+           END-PERFORM
+           CLOSE BIBLE-DATA-FILE
+
+           PERFORM VALIDATE-CHAPTER-COUNTS
+
+           IF WS-PROBLEM-COUNT = 0
+               DISPLAY "  OK"
+           END-IF
+           CONTINUE.
+       RECONCILE-ONE-EXIT.
+
+       CHECK-ONE-VERSE.
+           IF BIBLE-DATA-CHAPTER > WS-SEEN-CHAPTERS(BIBLE-DATA-BOOK)
+               MOVE BIBLE-DATA-CHAPTER
+                 TO WS-SEEN-CHAPTERS(BIBLE-DATA-BOOK)
+           END-IF
+
+           IF WS-FIRST-RECORD = "N"
+               IF BIBLE-DATA-BOOK = WS-PREV-BOOK
+                  AND BIBLE-DATA-CHAPTER = WS-PREV-CHAPTER
+                   PERFORM CHECK-VERSE-SEQUENCE
+               ELSE
+                   IF BIBLE-DATA-VERSE NOT = 1
+                       ADD 1 TO WS-PROBLEM-COUNT
+                       MOVE BIBLE-DATA-BOOK TO WS-DISPLAY-BOOK
+                       MOVE BIBLE-DATA-CHAPTER TO WS-DISPLAY-CHAPTER
+                       DISPLAY "  WARNUNG: Kapitel "
+                         FUNCTION trim(WS-DISPLAY-BOOK) ":"
+                         FUNCTION trim(WS-DISPLAY-CHAPTER)
+                         " beginnt nicht bei Vers 1."
+                   END-IF
+      * A first-verse-is-1 check alone cannot see a whole chapter
+      * dropped between two present ones, since the next chapter's
+      * first verse is still 1 either way - so also confirm the
+      * chapter number itself advances without a gap.
+                   IF BIBLE-DATA-BOOK = WS-PREV-BOOK
+                     IF BIBLE-DATA-CHAPTER NOT = WS-PREV-CHAPTER + 1
+                       ADD 1 TO WS-PROBLEM-COUNT
+                       MOVE BIBLE-DATA-BOOK TO WS-DISPLAY-BOOK
+                       MOVE BIBLE-DATA-CHAPTER TO WS-DISPLAY-CHAPTER
+                       MOVE WS-PREV-CHAPTER TO WS-DISPLAY-PREV-CHAPTER
+                       DISPLAY "  WARNUNG: Kapitel fehlen in Buch "
+                         FUNCTION trim(WS-DISPLAY-BOOK)
+                         " zwischen Kapitel "
+                         FUNCTION trim(WS-DISPLAY-PREV-CHAPTER)
+                         " und " FUNCTION trim(WS-DISPLAY-CHAPTER) "."
+                     END-IF
+                   ELSE
+                     IF BIBLE-DATA-CHAPTER NOT = 1
+                       ADD 1 TO WS-PROBLEM-COUNT
+                       MOVE BIBLE-DATA-BOOK TO WS-DISPLAY-BOOK
+                       MOVE BIBLE-DATA-CHAPTER TO WS-DISPLAY-CHAPTER
+                       DISPLAY "  WARNUNG: Buch "
+                         FUNCTION trim(WS-DISPLAY-BOOK)
+                         " beginnt nicht bei Kapitel 1, sondern "
+                         FUNCTION trim(WS-DISPLAY-CHAPTER) "."
+                     END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE BIBLE-DATA-BOOK TO WS-PREV-BOOK
+           MOVE BIBLE-DATA-CHAPTER TO WS-PREV-CHAPTER
+           MOVE BIBLE-DATA-VERSE TO WS-PREV-VERSE
+           MOVE "N" TO WS-FIRST-RECORD
+           CONTINUE.
+       CHECK-ONE-VERSE-EXIT.
+
+       CHECK-VERSE-SEQUENCE.
+           IF BIBLE-DATA-VERSE NOT = WS-PREV-VERSE + 1
+               ADD 1 TO WS-PROBLEM-COUNT
+               MOVE BIBLE-DATA-BOOK TO WS-DISPLAY-BOOK
+               MOVE BIBLE-DATA-CHAPTER TO WS-DISPLAY-CHAPTER
+               MOVE BIBLE-DATA-VERSE TO WS-DISPLAY-VERSE
+               MOVE WS-PREV-VERSE TO WS-DISPLAY-PREV-VERSE
+               IF BIBLE-DATA-VERSE > WS-PREV-VERSE + 1
+                   DISPLAY "  WARNUNG: Vers(e) fehlen in "
+                     FUNCTION trim(WS-DISPLAY-BOOK) ":"
+                     FUNCTION trim(WS-DISPLAY-CHAPTER)
+                     " zwischen Vers "
+                     FUNCTION trim(WS-DISPLAY-PREV-VERSE)
+                     " und " FUNCTION trim(WS-DISPLAY-VERSE) "."
+               ELSE
+                   DISPLAY "  WARNUNG: ueberzaehliger/doppelter Vers "
+                     FUNCTION trim(WS-DISPLAY-BOOK) ":"
+                     FUNCTION trim(WS-DISPLAY-CHAPTER) ":"
+                     FUNCTION trim(WS-DISPLAY-VERSE) "."
+               END-IF
+           END-IF
+           CONTINUE.
+       CHECK-VERSE-SEQUENCE-EXIT.
+
+       VALIDATE-CHAPTER-COUNTS.
+           PERFORM VARYING WS-VALIDATE-IDX FROM 1 BY 1
+               UNTIL WS-VALIDATE-IDX > 66
+               MOVE WS-EXPECTED-BOOK(WS-VALIDATE-IDX) TO WS-DISPLAY-BOOK
+               MOVE WS-SEEN-CHAPTERS(WS-VALIDATE-IDX) TO WS-DISPLAY-SEEN
+               MOVE WS-EXPECTED-CHAPTERS(WS-VALIDATE-IDX)
+                 TO WS-DISPLAY-EXPECTED
+               IF WS-SEEN-CHAPTERS(WS-VALIDATE-IDX) = 0
+                   ADD 1 TO WS-PROBLEM-COUNT
+                   DISPLAY "  WARNUNG: Buch "
+                     FUNCTION trim(WS-DISPLAY-BOOK)
+                     " fehlt komplett."
+               ELSE
+                   IF WS-SEEN-CHAPTERS(WS-VALIDATE-IDX) <
+                       WS-EXPECTED-CHAPTERS(WS-VALIDATE-IDX)
+                       ADD 1 TO WS-PROBLEM-COUNT
+                       DISPLAY "  WARNUNG: Buch "
+                         FUNCTION trim(WS-DISPLAY-BOOK)
+                         " hat nur " FUNCTION trim(WS-DISPLAY-SEEN)
+                         " von " FUNCTION trim(WS-DISPLAY-EXPECTED)
+                         " Kapiteln."
+                   END-IF
+                   IF WS-SEEN-CHAPTERS(WS-VALIDATE-IDX) >
+                       WS-EXPECTED-CHAPTERS(WS-VALIDATE-IDX)
+                       ADD 1 TO WS-PROBLEM-COUNT
+                       DISPLAY "  WARNUNG: Buch "
+                         FUNCTION trim(WS-DISPLAY-BOOK)
+                         " hat " FUNCTION trim(WS-DISPLAY-SEEN)
+                         " Kapitel, erwartet "
+                         FUNCTION trim(WS-DISPLAY-EXPECTED) "."
+                   END-IF
+               END-IF
+           END-PERFORM
+           CONTINUE.
+       VALIDATE-CHAPTER-COUNTS-EXIT.
+           END PROGRAM reconcileTranslations.
