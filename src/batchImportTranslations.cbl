@@ -0,0 +1,170 @@
+      * Unattended batch import: run the LISTTRANSLATIONS ->
+      * sqliteToDatafile pipeline for every language/translation pair
+      * listed in a config file, with no interactive ACCEPTs, for a
+      * nightly refresh run.
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. batchImportTranslations.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MetaFile ASSIGN TO WS-META-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT BatchConfigFile ASSIGN TO WS-BATCH-CONFIG-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MetaFile.
+       01 MetaFileRecord PIC X(777).
+       FD BatchConfigFile.
+       01 BatchConfigRecord PIC X(300).
+       WORKING-STORAGE SECTION.
+       01 WS-STATE           PIC 99 VALUE 0.
+         88 WS-STATE-LIST-LANGUAGES VALUE 1.
+         88 WS-STATE-LIST-TRANSLATIONS VALUE 2.
+         88 WS-STATE-SHOW-DETAILS VALUE 3.
+       01 WS-MATCH-INDEX      PIC 9(3) VALUE 0.
+       01 WS-STRING-INPUT    PIC X(100) VALUE SPACES.
+       01 WS-OUTPUT          PIC X(100) VALUE SPACES.
+       01 WS-FILE-EOF        PIC X VALUE "N".
+       01 WS-RECORD-LANGUAGE PIC X(50).
+       01 WS-RECORD-TITLE    PIC X(250).
+       01 WS-RECORD-URL      PIC X(250).
+       01 WS-RECORD-FILENAME PIC X(100).
+       01 WS-META-FILE       PIC X(100).
+       01 WS-DATABASE-PATH   PIC X(250).
+       01 WS-SELECTED-LANGUAGE PIC X(50).
+       01 WS-SELECTED-TITLE    PIC X(250).
+       01 WS-SELECTED-URL      PIC X(250).
+       01 WS-SELECTED-FILENAME PIC X(100).
+       01 WS-BATCH-CONFIG-NAME PIC X(100) VALUE "batchimport.cfg".
+       01 WS-BATCH-EOF         PIC X VALUE "N".
+       01 WS-BATCH-LANGUAGE    PIC X(50).
+       01 WS-BATCH-TRANSLATION PIC X(32).
+       01 WS-TRANSLATION-NAME  PIC X(250).
+       01 WS-TRANSLATION-META  PIC X(250).
+       01 WS-TEST-FILE         PIC X(250).
+       01 WS-RETURN            PIC 9(3).
+       PROCEDURE DIVISION.
+       BATCHIMPORTTRANSLATIONS.
+           DISPLAY "Batch-Import gestartet."
+           CALL "SYSTEM"
+             USING "python scripts/mysword.py -l > translations.tmp"
+
+           MOVE "translation.meta.tmp" TO WS-META-FILE
+
+           OPEN INPUT BatchConfigFile
+           MOVE "N" TO WS-BATCH-EOF
+           PERFORM UNTIL WS-BATCH-EOF = "Y"
+               READ BatchConfigFile
+                   AT END MOVE "Y" TO WS-BATCH-EOF
+                   NOT AT END PERFORM RUNBATCHENTRY
+               END-READ
+           END-PERFORM
+           CLOSE BatchConfigFile
+
+           DISPLAY "Batch-Import beendet."
+           EXIT PROGRAM.
+       BATCHIMPORTTRANSLATIONS-EXIT.
+
+       RUNBATCHENTRY.
+           MOVE SPACES TO WS-BATCH-LANGUAGE
+           MOVE SPACES TO WS-BATCH-TRANSLATION
+           UNSTRING BatchConfigRecord
+             DELIMITED BY "###" INTO
+               WS-BATCH-LANGUAGE
+               WS-BATCH-TRANSLATION
+
+           DISPLAY FUNCTION concatenate(
+             "Batch: ",
+             FUNCTION trim(WS-BATCH-LANGUAGE), " / ",
+             FUNCTION trim(WS-BATCH-TRANSLATION)
+           )
+
+           MOVE SPACES TO WS-SELECTED-FILENAME
+           MOVE FUNCTION trim(WS-BATCH-TRANSLATION) TO WS-STRING-INPUT
+           SET WS-STATE-SHOW-DETAILS TO TRUE
+           PERFORM RUNLISTTRANSLATIONS
+
+           IF WS-SELECTED-FILENAME = SPACES
+               DISPLAY FUNCTION concatenate(
+                 "Nicht gefunden: ",
+                 FUNCTION trim(WS-BATCH-TRANSLATION)
+               )
+           ELSE
+               PERFORM IMPORTONE
+           END-IF
+           CONTINUE.
+       RUNBATCHENTRY-EXIT.
+
+       IMPORTONE.
+           UNSTRING WS-SELECTED-FILENAME
+             DELIMITED BY "." INTO WS-TRANSLATION-NAME
+           MOVE FUNCTION concatenate(
+             FUNCTION trim(WS-TRANSLATION-NAME),
+             ".bible.meta"
+           ) TO WS-TRANSLATION-META
+
+           MOVE WS-TRANSLATION-META TO WS-TEST-FILE
+           CALL "SYSTEM"
+             USING FUNCTION concatenate("test -f ", WS-TEST-FILE)
+             RETURNING WS-RETURN
+           END-CALL
+
+           IF WS-RETURN = 0
+               DISPLAY FUNCTION concatenate(
+                 "Bereits installiert: ",
+                 FUNCTION trim(WS-SELECTED-FILENAME)
+               )
+           ELSE
+               CALL "SYSTEM"
+                 USING FUNCTION concatenate(
+                   'python scripts/mysword.py -d ',
+                   WS-SELECTED-FILENAME,
+                   " > ",
+                   WS-META-FILE
+                 )
+
+               PERFORM GETDATABASEPATH
+
+               CALL "lib/sqliteToDatafile"
+                 USING WS-SELECTED-FILENAME, WS-DATABASE-PATH,
+                 WS-SELECTED-TITLE
+               END-CALL
+           END-IF
+           CONTINUE.
+       IMPORTONE-EXIT.
+
+       RUNLISTTRANSLATIONS.
+           CALL "lib/translationLookup" USING
+               WS-STATE,
+               WS-STRING-INPUT,
+               WS-SELECTED-LANGUAGE,
+               WS-SELECTED-TITLE,
+               WS-SELECTED-URL,
+               WS-SELECTED-FILENAME,
+               WS-MATCH-INDEX
+           END-CALL
+           CONTINUE.
+       RUNLISTTRANSLATIONS-EXIT.
+
+       GETDATABASEPATH.
+           OPEN INPUT MetaFile
+           MOVE "N" TO WS-FILE-EOF
+           PERFORM UNTIL WS-FILE-EOF = "Y"
+               READ MetaFile
+                   AT END MOVE "Y" TO WS-FILE-EOF
+                   NOT AT END
+                       UNSTRING MetaFileRecord
+                           DELIMITED BY "###" INTO
+                               WS-RECORD-LANGUAGE
+                               WS-RECORD-TITLE
+                               WS-RECORD-URL
+                               WS-RECORD-FILENAME
+                               WS-DATABASE-PATH
+           END-PERFORM
+           CLOSE MetaFile
+           CONTINUE.
+       GETDATABASEPATH-EXIT.
+           END PROGRAM batchImportTranslations.
