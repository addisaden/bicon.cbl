@@ -5,7 +5,7 @@
        FILE-CONTROL.
            SELECT BIBLE-DATA-FILE ASSIGN TO WS-BIBLE-DATA-FILE
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS SEQUENTIAL
                RECORD KEY IS BIBLE-DATA-ID.
 
        DATA DIVISION.
@@ -19,6 +19,8 @@
        01 WS-WORDLIST-LASTINDEX PIC 9(7).
        01 WS-BIBLE-DATA-FILE    PIC X(42).
        01 WS-BIBLE-SHORT        PIC X(32).
+       01 WS-TEST-FILE          PIC X(42).
+       01 WS-BIBLE-DATA-EOF     PIC X VALUE "N".
        01 WS-RETURN             PIC 9(3).
        01 WS-TEXT               PIC X(1000000).
        PROCEDURE DIVISION.
@@ -26,6 +28,7 @@
       * Get Wordlist name
            PERFORM selectfile
       * choose tokensplitter
+           PERFORM selecttextsplit
       * loop #bibleshort#
       * -- ask for bibleshort name
       * -- open file (read sequentialle)
@@ -33,12 +36,60 @@
       * -- search them in the file
       * -- -- if exists: count +1
       * -- -- else: create new entry
-           MOVE "TEST Textsplit" TO WS-TEXTSPLIT-NAME.
-           MOVE "Hallo Welt" TO WS-TEXT.
+           PERFORM selectbible
+           PERFORM runcreatewordlist
+           EXIT PROGRAM.
+
+       selecttextsplit.
+           DISPLAY "Textsplit: " WITH NO ADVANCING.
+           ACCEPT WS-TEXTSPLIT-NAME.
+           CONTINUE.
+       selecttextsplit-exit.
+
+       selectbible.
+           DISPLAY "Bible short: " WITH NO ADVANCING.
+           ACCEPT WS-BIBLE-SHORT.
+
+           MOVE function concatenate(
+               function trim(WS-BIBLE-SHORT),
+               ".bible.data"
+           ) TO WS-BIBLE-DATA-FILE.
+
+           MOVE WS-BIBLE-DATA-FILE TO WS-TEST-FILE
+           CALL "SYSTEM"
+               USING function concatenate("test -f ", WS-TEST-FILE)
+               RETURNING WS-RETURN
+           END-CALL
+           IF WS-RETURN NOT = 0
+               DISPLAY "File does not exist for this short."
+               EXIT PROGRAM
+           END-IF
+           CONTINUE.
+       selectbible-exit.
+
+       runcreatewordlist.
+           OPEN INPUT BIBLE-DATA-FILE
+           MOVE "N" TO WS-BIBLE-DATA-EOF
+           PERFORM UNTIL WS-BIBLE-DATA-EOF = "Y"
+               READ BIBLE-DATA-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-BIBLE-DATA-EOF
+                   NOT AT END
+                       PERFORM processverse
+               END-READ
+           END-PERFORM
+           CLOSE BIBLE-DATA-FILE
+           CONTINUE.
+       runcreatewordlist-exit.
+
+       processverse.
+           MOVE SPACES TO WS-TEXT
+           MOVE BIBLE-DATA-TEXT TO WS-TEXT
            CALL "tokenSplitter" USING
              "CWLO ", WS-WORDLIST-NAME, WS-TEXTSPLIT-NAME,
-             10, 0, WS-TEXT END-CALL
-           EXIT PROGRAM.
+             500, 0, WS-TEXT, BIBLE-DATA-ID END-CALL
+           CONTINUE.
+       processverse-exit.
 
        selectfile.
            DISPLAY "Name: " WITH NO ADVANCING.
