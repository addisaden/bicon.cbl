@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. wordFrequencyReport.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BIBLE-WORDS-FILE ASSIGN TO WS-WORDLIST-FILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BIBLE-WORDS-KEY.
+           SELECT SORT-FILE ASSIGN TO "wordfreq.sort.tmp".
+           SELECT SORTED-WORDS ASSIGN TO WS-SORTED-FILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'cpy/file-section/bible-words-file'.
+       SD SORT-FILE.
+       01 SORT-RECORD.
+           05 SORT-WORD           PIC X(60).
+           05 SORT-COUNT          PIC 9(9) COMP.
+           05 SORT-REF-COUNT      PIC 9(9) COMP.
+           05 SORT-REFS OCCURS 2000 TIMES.
+               10 SORT-REF-BOOK    PIC 9(3).
+               10 SORT-REF-CHAPTER PIC 9(3).
+               10 SORT-REF-VERSE   PIC 9(3).
+       FD SORTED-WORDS.
+       01 SORTED-RECORD.
+           05 SORTED-WORD         PIC X(60).
+           05 SORTED-COUNT        PIC 9(9) COMP.
+           05 SORTED-REF-COUNT    PIC 9(9) COMP.
+           05 SORTED-REFS OCCURS 2000 TIMES.
+               10 SORTED-REF-BOOK    PIC 9(3).
+               10 SORTED-REF-CHAPTER PIC 9(3).
+               10 SORTED-REF-VERSE   PIC 9(3).
+       WORKING-STORAGE SECTION.
+       01 WS-WORDLIST-NAME   PIC X(32).
+       01 WS-WORDLIST-FILE   PIC X(42).
+       01 WS-SORTED-FILE     PIC X(42).
+       01 WS-TOP-N           PIC 9(5) VALUE 10.
+       01 WS-RANK            PIC 9(5) VALUE 0.
+       01 WS-SORTED-EOF      PIC X VALUE "N".
+       PROCEDURE DIVISION.
+       WORDFREQUENCYREPORT.
+           DISPLAY "Wordlist name: " WITH NO ADVANCING.
+           ACCEPT WS-WORDLIST-NAME.
+
+           MOVE FUNCTION concatenate(
+               FUNCTION trim(WS-WORDLIST-NAME),
+               ".words.data"
+           ) TO WS-WORDLIST-FILE
+
+           MOVE FUNCTION concatenate(
+               FUNCTION trim(WS-WORDLIST-NAME),
+               ".words.sorted.tmp"
+           ) TO WS-SORTED-FILE
+
+           DISPLAY "Top how many words? " WITH NO ADVANCING.
+           ACCEPT WS-TOP-N.
+
+           SORT SORT-FILE
+               ON DESCENDING KEY SORT-COUNT
+               USING BIBLE-WORDS-FILE
+               GIVING SORTED-WORDS
+
+           DISPLAY SPACE
+           DISPLAY "RANG  WORT                  ANZAHL"
+           OPEN INPUT SORTED-WORDS
+           MOVE "N" TO WS-SORTED-EOF
+           MOVE 0 TO WS-RANK
+           PERFORM UNTIL WS-SORTED-EOF = "Y" OR WS-RANK >= WS-TOP-N
+               READ SORTED-WORDS
+                   AT END
+                       MOVE "Y" TO WS-SORTED-EOF
+                   NOT AT END
+                       ADD 1 TO WS-RANK
+                       DISPLAY FUNCTION concatenate(
+                           WS-RANK, "  ",
+                           FUNCTION trim(SORTED-WORD), "  ",
+                           SORTED-COUNT,
+                       )
+               END-READ
+           END-PERFORM
+           CLOSE SORTED-WORDS
+
+           EXIT PROGRAM.
+           END PROGRAM wordFrequencyReport.
