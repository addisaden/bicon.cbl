@@ -11,20 +11,171 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS BIBLE-DATA-ID.
+           SELECT EXPORT-FILE ASSIGN TO WS-EXPORT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BOOKMARKS-FILE ASSIGN TO WS-BOOKMARKS-FILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BOOKMARK-KEY
+               FILE STATUS IS WS-BOOKMARKS-STATUS.
+           SELECT BOOKS-FILE ASSIGN TO "books.lookup"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT DEFAULT-CONFIG-FILE ASSIGN TO "default.cfg"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
            COPY 'cpy/file-section/bible-data-meta'.
            COPY 'cpy/file-section/bible-data-file'.
+       FD EXPORT-FILE.
+       01 EXPORT-RECORD PIC X(700).
+       FD BOOKMARKS-FILE.
+       01 BOOKMARK-RECORD.
+           05 BOOKMARK-KEY.
+               10 BOOKMARK-SHORT    PIC X(32).
+               10 BOOKMARK-BOOK     PIC 9(3).
+               10 BOOKMARK-CHAPTER  PIC 9(3).
+               10 BOOKMARK-VERSE    PIC 9(3).
+           05 BOOKMARK-TEXT         PIC X(500).
+       FD BOOKS-FILE.
+       01 BOOKS-RECORD PIC X(50).
+       FD DEFAULT-CONFIG-FILE.
+       01 DEFAULT-CONFIG-RECORD PIC X(32).
        WORKING-STORAGE SECTION.
+       01 WS-BOOKMARKS-FILE      PIC X(100) VALUE "bookmarks.data".
+       01 WS-BOOKMARKS-STATUS    PIC XX.
+       01 WS-MODE-INPUT          PIC X(1) VALUE SPACE.
+       01 WS-BOOKMARK-INPUT      PIC X(20) VALUE SPACES.
+       01 WS-BM-CHAPTER          PIC 9(3).
+       01 WS-BM-VERSE            PIC 9(3).
+       01 WS-BOOKMARKS-EOF       PIC X VALUE "N".
        01 WS-META-FILE          PIC X(777).
        01 WS-DATA-FILE          PIC X(777).
        01 WS-TEST-FILE          PIC X(777).
        01 WS-BIBLE-SHORT        PIC X(32).
        01 WS-RETURN             PIC 99.
+       01 WS-CHAPTER-START      PIC 9(3).
+       01 WS-CHAPTER-END        PIC 9(3).
+       01 WS-CHAPTER-CURRENT    PIC 9(3).
+       01 WS-CHAPTER-LIMIT      PIC 9(3).
+       01 WS-DEFAULT-SHORT      PIC X(32) VALUE SPACES.
+       01 WS-RAND-SEED          PIC 9(8).
+       01 WS-RAND-BOOK          PIC 9(3).
+       01 WS-RAND-CHAPTER       PIC 9(3).
+       01 WS-RAND-FOUND         PIC X VALUE "N".
+       01 WS-RAND-TRIES         PIC 9(3) VALUE 0.
+       01 WS-BOOK-INPUT         PIC X(20).
+       01 WS-BOOK-FOUND         PIC X VALUE "N".
+       01 WS-EXPORT-FILE        PIC X(100) VALUE SPACES.
+       01 WS-EXPORT-ON          PIC X VALUE "N".
+       01 WS-BOOKS-EOF           PIC X VALUE "N".
+       01 WS-BOOK-REC-NUM        PIC 9(3).
+       01 WS-BOOK-REC-NAME       PIC X(14).
+       01 WS-BOOK-REC-ABBR       PIC X(3).
+       01 WS-LINE-COUNT          PIC 9(3) VALUE 0.
+       01 WS-PAUSE-INPUT         PIC X(1).
+       78 WS-PAGE-SIZE VALUE 10.
+
+      * Canonical book/expected-chapter-count table, books 1-66 in
+      * canon order, the same data sqliteToDatafile and
+      * reconcileTranslations validate imports against. Used here to
+      * range-check the book/chapter prompts before the main read
+      * loop starts.
+       01 WS-BOOK-CHAPTERS-DATA.
+           05 FILLER PIC X(6) VALUE "001050".
+           05 FILLER PIC X(6) VALUE "002040".
+           05 FILLER PIC X(6) VALUE "003027".
+           05 FILLER PIC X(6) VALUE "004036".
+           05 FILLER PIC X(6) VALUE "005034".
+           05 FILLER PIC X(6) VALUE "006024".
+           05 FILLER PIC X(6) VALUE "007021".
+           05 FILLER PIC X(6) VALUE "008004".
+           05 FILLER PIC X(6) VALUE "009031".
+           05 FILLER PIC X(6) VALUE "010024".
+           05 FILLER PIC X(6) VALUE "011022".
+           05 FILLER PIC X(6) VALUE "012025".
+           05 FILLER PIC X(6) VALUE "013029".
+           05 FILLER PIC X(6) VALUE "014036".
+           05 FILLER PIC X(6) VALUE "015010".
+           05 FILLER PIC X(6) VALUE "016013".
+           05 FILLER PIC X(6) VALUE "017010".
+           05 FILLER PIC X(6) VALUE "018042".
+           05 FILLER PIC X(6) VALUE "019150".
+           05 FILLER PIC X(6) VALUE "020031".
+           05 FILLER PIC X(6) VALUE "021012".
+           05 FILLER PIC X(6) VALUE "022008".
+           05 FILLER PIC X(6) VALUE "023066".
+           05 FILLER PIC X(6) VALUE "024052".
+           05 FILLER PIC X(6) VALUE "025005".
+           05 FILLER PIC X(6) VALUE "026048".
+           05 FILLER PIC X(6) VALUE "027012".
+           05 FILLER PIC X(6) VALUE "028014".
+           05 FILLER PIC X(6) VALUE "029003".
+           05 FILLER PIC X(6) VALUE "030009".
+           05 FILLER PIC X(6) VALUE "031001".
+           05 FILLER PIC X(6) VALUE "032004".
+           05 FILLER PIC X(6) VALUE "033007".
+           05 FILLER PIC X(6) VALUE "034003".
+           05 FILLER PIC X(6) VALUE "035003".
+           05 FILLER PIC X(6) VALUE "036003".
+           05 FILLER PIC X(6) VALUE "037002".
+           05 FILLER PIC X(6) VALUE "038014".
+           05 FILLER PIC X(6) VALUE "039004".
+           05 FILLER PIC X(6) VALUE "040028".
+           05 FILLER PIC X(6) VALUE "041016".
+           05 FILLER PIC X(6) VALUE "042024".
+           05 FILLER PIC X(6) VALUE "043021".
+           05 FILLER PIC X(6) VALUE "044028".
+           05 FILLER PIC X(6) VALUE "045016".
+           05 FILLER PIC X(6) VALUE "046016".
+           05 FILLER PIC X(6) VALUE "047013".
+           05 FILLER PIC X(6) VALUE "048006".
+           05 FILLER PIC X(6) VALUE "049006".
+           05 FILLER PIC X(6) VALUE "050004".
+           05 FILLER PIC X(6) VALUE "051004".
+           05 FILLER PIC X(6) VALUE "052005".
+           05 FILLER PIC X(6) VALUE "053003".
+           05 FILLER PIC X(6) VALUE "054006".
+           05 FILLER PIC X(6) VALUE "055004".
+           05 FILLER PIC X(6) VALUE "056003".
+           05 FILLER PIC X(6) VALUE "057001".
+           05 FILLER PIC X(6) VALUE "058013".
+           05 FILLER PIC X(6) VALUE "059005".
+           05 FILLER PIC X(6) VALUE "060005".
+           05 FILLER PIC X(6) VALUE "061003".
+           05 FILLER PIC X(6) VALUE "062005".
+           05 FILLER PIC X(6) VALUE "063001".
+           05 FILLER PIC X(6) VALUE "064001".
+           05 FILLER PIC X(6) VALUE "065001".
+           05 FILLER PIC X(6) VALUE "066022".
+       01 WS-BOOK-CHAPTERS-TABLE REDEFINES WS-BOOK-CHAPTERS-DATA.
+           05 WS-EXPECTED-BOOK-ENTRY OCCURS 66 TIMES.
+               10 WS-EXPECTED-BOOK     PIC 9(3).
+               10 WS-EXPECTED-CHAPTERS PIC 9(3).
       *LINKAGE SECTION.
        PROCEDURE DIVISION.
-           DISPLAY "bible short? " END-DISPLAY
+           DISPLAY "1: Lesen  2: Bookmarks anzeigen  "
+               "3: Vers des Tages (Enter = 1): "
+               WITH NO ADVANCING
+           ACCEPT WS-MODE-INPUT
+           IF WS-MODE-INPUT = "2"
+               PERFORM SHOW-BOOKMARKS
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM LOAD-DEFAULT-TRANSLATION
+
+           IF FUNCTION trim(WS-DEFAULT-SHORT) NOT = SPACES
+               DISPLAY "bible short (Enter = "
+                   FUNCTION trim(WS-DEFAULT-SHORT) ")? " END-DISPLAY
+           ELSE
+               DISPLAY "bible short? " END-DISPLAY
+           END-IF
            ACCEPT WS-BIBLE-SHORT
+           IF FUNCTION trim(WS-BIBLE-SHORT) = SPACES
+               MOVE WS-DEFAULT-SHORT TO WS-BIBLE-SHORT
+           END-IF
 
            MOVE FUNCTION concatenate(
                FUNCTION trim(WS-BIBLE-SHORT),
@@ -56,10 +207,51 @@
 
            OPEN i-o BIBLE-DATA-FILE.
 
+           IF WS-MODE-INPUT = "3"
+               PERFORM RANDOM-VERSE
+               CLOSE BIBLE-DATA-FILE
+               EXIT PROGRAM
+           END-IF
+
            PERFORM choose-book-and-chapter
 
+           DISPLAY "Export-Datei (leer = nur Bildschirm): "
+               WITH NO ADVANCING
+           ACCEPT WS-EXPORT-FILE
+           IF FUNCTION trim(WS-EXPORT-FILE) NOT = SPACES
+               MOVE "Y" TO WS-EXPORT-ON
+               OPEN OUTPUT EXPORT-FILE
+           END-IF
+
+           MOVE WS-CHAPTER-START TO WS-CHAPTER-CURRENT
+           PERFORM UNTIL WS-CHAPTER-CURRENT > WS-CHAPTER-END
+               PERFORM runchapter
+               ADD 1 TO WS-CHAPTER-CURRENT
+           END-PERFORM
+
+           IF WS-EXPORT-ON = "Y"
+               CLOSE EXPORT-FILE
+           END-IF
+
+           DISPLAY "Vers merken? Kapitel Vers (leer = nein): "
+               WITH NO ADVANCING
+           ACCEPT WS-BOOKMARK-INPUT
+           IF FUNCTION trim(WS-BOOKMARK-INPUT) NOT = SPACES
+               PERFORM ADD-BOOKMARK
+           END-IF
+
+           CLOSE BIBLE-DATA-FILE.
+
+           EXIT PROGRAM.
+
+       runchapter.
+           DISPLAY SPACE
+           DISPLAY "--- " FUNCTION trim(BIBLE-DATA-META-VALUE)
+               " Kapitel " WS-CHAPTER-CURRENT " ---"
+           MOVE WS-CHAPTER-CURRENT TO BIBLE-DATA-CHAPTER
            MOVE 1 TO BIBLE-DATA-VERSE
            MOVE 0 TO WS-RETURN
+           MOVE 0 TO WS-LINE-COUNT
            PERFORM UNTIL WS-RETURN = 1
                READ BIBLE-DATA-FILE
                    INVALID KEY
@@ -69,13 +261,86 @@
                            BIBLE-DATA-VERSE, ": ",
                            FUNCTION trim(BIBLE-DATA-TEXT),
                        )
+                       IF WS-EXPORT-ON = "Y"
+                           MOVE FUNCTION concatenate(
+                               BIBLE-DATA-VERSE, ": ",
+                               FUNCTION trim(BIBLE-DATA-TEXT),
+                           ) TO EXPORT-RECORD
+                           WRITE EXPORT-RECORD
+                       ELSE
+                           ADD 1 TO WS-LINE-COUNT
+                           IF WS-LINE-COUNT >= WS-PAGE-SIZE
+                               DISPLAY "--- weiter mit ENTER ---"
+                                   WITH NO ADVANCING
+                               ACCEPT WS-PAUSE-INPUT
+                               MOVE 0 TO WS-LINE-COUNT
+                           END-IF
+                       END-IF
                        ADD 1 TO BIBLE-DATA-VERSE
                END-READ
            END-PERFORM
+           CONTINUE.
+       runchapter-exit.
 
-           CLOSE BIBLE-DATA-FILE.
+       RANDOM-VERSE.
+           ACCEPT WS-RAND-SEED FROM TIME
+           MOVE "N" TO WS-RAND-FOUND
+           MOVE 0 TO WS-RAND-TRIES
+           PERFORM UNTIL WS-RAND-FOUND = "Y" OR WS-RAND-TRIES > 20
+               IF WS-RAND-TRIES = 0
+                   COMPUTE WS-RAND-BOOK = FUNCTION INTEGER(
+                       FUNCTION RANDOM(WS-RAND-SEED) * 66) + 1
+               ELSE
+                   COMPUTE WS-RAND-BOOK =
+                       FUNCTION INTEGER(FUNCTION RANDOM * 66) + 1
+               END-IF
+               COMPUTE WS-RAND-CHAPTER =
+                   FUNCTION INTEGER(FUNCTION RANDOM *
+                       WS-EXPECTED-CHAPTERS(WS-RAND-BOOK)) + 1
+               MOVE WS-RAND-BOOK TO BIBLE-DATA-BOOK
+               MOVE WS-RAND-CHAPTER TO BIBLE-DATA-CHAPTER
+               MOVE 1 TO BIBLE-DATA-VERSE
+               READ BIBLE-DATA-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-RAND-FOUND
+               END-READ
+               ADD 1 TO WS-RAND-TRIES
+           END-PERFORM
 
-           EXIT PROGRAM.
+           DISPLAY SPACE
+           IF WS-RAND-FOUND = "Y"
+               DISPLAY "--- Vers des Tages ---"
+               DISPLAY FUNCTION concatenate(
+                   BIBLE-DATA-BOOK, ":",
+                   BIBLE-DATA-CHAPTER, ":1 ",
+                   FUNCTION trim(BIBLE-DATA-TEXT),
+               )
+           ELSE
+               DISPLAY "Kein Vers gefunden."
+           END-IF
+           CONTINUE.
+       RANDOM-VERSE-EXIT.
+
+       LOAD-DEFAULT-TRANSLATION.
+           MOVE SPACES TO WS-DEFAULT-SHORT
+           MOVE "default.cfg" TO WS-TEST-FILE
+           CALL "SYSTEM"
+               USING FUNCTION concatenate("test -f ", WS-TEST-FILE)
+               RETURNING WS-RETURN
+           END-CALL
+           IF WS-RETURN = 0
+               OPEN INPUT DEFAULT-CONFIG-FILE
+               READ DEFAULT-CONFIG-FILE
+                   NOT AT END
+                       MOVE FUNCTION trim(DEFAULT-CONFIG-RECORD)
+                           TO WS-DEFAULT-SHORT
+               END-READ
+               CLOSE DEFAULT-CONFIG-FILE
+           END-IF
+           CONTINUE.
+       LOAD-DEFAULT-TRANSLATION-EXIT.
 
        testfile.
            CALL 'SYSTEM'
@@ -96,39 +361,176 @@
        testfile-exit.
 
        choose-book-and-chapter.
-           DISPLAY "OT"
-           DISPLAY " 1 genesis        2 exodus          3 leviticus"
-           DISPLAY " 4 numbers        5 deuteronomy     6 joshua"
-           DISPLAY " 7 judges         8 ruth            9 i_samuel"
-           DISPLAY "10 ii_samuel     11 i_kings        12 ii_kings"
-           DISPLAY "13 i_chronicles  14 ii_chronicles  15 ezra"
-           DISPLAY "16 nehemiah      17 esther         18 job"
-           DISPLAY "19 psalms        20 proverbs       21 ecclesiastes"
-           DISPLAY "22 song solomon  23 isaiah         24 jeremiah"
-           DISPLAY "25 lamentations  26 ezekiel        27 daniel"
-           DISPLAY "28 hosea         29 joel           30 amos"
-           DISPLAY "31 obadiah       32 jonah          33 micah"
-           DISPLAY "34 nahum         35 habakkuk       36 zephaniah"
-           DISPLAY "37 haggai        38 zechariah      39 malachi"
-           DISPLAY "NT"
-           DISPLAY "40 matthew       41 mark           42 luke"
-           DISPLAY "43 john          44 acts           45 romans"
-           DISPLAY "46 i_corinthians 47 ii_corinthians 48 galatians"
-           DISPLAY "49 ephesians     50 philippians    51 colossians"
-           DISPLAY "52 i_thess       53 ii_thess       54 i_timothy"
-           DISPLAY "55 ii_timothy    56 titus          57 philemon"
-           DISPLAY "58 hebrews       59 james          60 i_peter"
-           DISPLAY "61 ii_peter      62 i_john         63 ii_john"
-           DISPLAY "64 iii_john      65 jude           66 revelation"
-
-           DISPLAY "book"
-           ACCEPT BIBLE-DATA-BOOK
-
-           DISPLAY "chapter"
-           ACCEPT BIBLE-DATA-CHAPTER
+           PERFORM show-book-menu
+
+           DISPLAY "book (number, name or abbreviation)"
+           ACCEPT WS-BOOK-INPUT
+           PERFORM resolve-book
+
+           DISPLAY "chapter (von)"
+           ACCEPT WS-CHAPTER-START
+
+           DISPLAY "chapter (bis)"
+           ACCEPT WS-CHAPTER-END
+
+           IF WS-CHAPTER-END < WS-CHAPTER-START
+               MOVE WS-CHAPTER-START TO WS-CHAPTER-END
+           END-IF
+
+           MOVE WS-EXPECTED-CHAPTERS(BIBLE-DATA-BOOK)
+               TO WS-CHAPTER-LIMIT
+           IF WS-CHAPTER-START < 1
+              OR WS-CHAPTER-START > WS-CHAPTER-LIMIT
+               DISPLAY "Ungueltiges Kapitel. Dieses Buch hat nur "
+                   FUNCTION trim(WS-CHAPTER-LIMIT) " Kapitel."
+               EXIT PROGRAM
+           END-IF
+           IF WS-CHAPTER-END > WS-CHAPTER-LIMIT
+               MOVE WS-CHAPTER-LIMIT TO WS-CHAPTER-END
+           END-IF
 
            CONTINUE.
        choose-book-and-chapter-exit.
 
+       show-book-menu.
+           OPEN INPUT BOOKS-FILE
+           MOVE "N" TO WS-BOOKS-EOF
+           PERFORM UNTIL WS-BOOKS-EOF = "Y"
+               READ BOOKS-FILE
+                   AT END
+                       MOVE "Y" TO WS-BOOKS-EOF
+                   NOT AT END
+                       IF BOOKS-RECORD(1:3) = "001"
+                           DISPLAY "OT"
+                       END-IF
+                       IF BOOKS-RECORD(1:3) = "040"
+                           DISPLAY "NT"
+                       END-IF
+                       UNSTRING BOOKS-RECORD
+                           DELIMITED BY "###" INTO
+                               WS-BOOK-REC-NUM
+                               WS-BOOK-REC-NAME
+                               WS-BOOK-REC-ABBR
+                       DISPLAY FUNCTION concatenate(
+                           WS-BOOK-REC-NUM, " ",
+                           FUNCTION trim(WS-BOOK-REC-NAME),
+                           " (", FUNCTION trim(WS-BOOK-REC-ABBR), ")",
+                       )
+               END-READ
+           END-PERFORM
+           CLOSE BOOKS-FILE
+           CONTINUE.
+       show-book-menu-exit.
+
+       resolve-book.
+           MOVE FUNCTION UPPER-CASE(FUNCTION trim(WS-BOOK-INPUT))
+               TO WS-BOOK-INPUT
+
+           IF FUNCTION trim(WS-BOOK-INPUT) IS NUMERIC
+               MOVE WS-BOOK-INPUT TO BIBLE-DATA-BOOK
+               IF BIBLE-DATA-BOOK < 1 OR BIBLE-DATA-BOOK > 66
+                   DISPLAY "Unbekanntes Buch."
+                   EXIT PROGRAM
+               END-IF
+           ELSE
+               MOVE "N" TO WS-BOOK-FOUND
+               OPEN INPUT BOOKS-FILE
+               MOVE "N" TO WS-BOOKS-EOF
+               PERFORM UNTIL WS-BOOKS-EOF = "Y" OR WS-BOOK-FOUND = "Y"
+                   READ BOOKS-FILE
+                       AT END
+                           MOVE "Y" TO WS-BOOKS-EOF
+                       NOT AT END
+                           UNSTRING BOOKS-RECORD
+                               DELIMITED BY "###" INTO
+                                   WS-BOOK-REC-NUM
+                                   WS-BOOK-REC-NAME
+                                   WS-BOOK-REC-ABBR
+                           IF FUNCTION trim(WS-BOOK-REC-NAME)
+                                  = WS-BOOK-INPUT
+                              OR FUNCTION trim(WS-BOOK-REC-ABBR)
+                                  = WS-BOOK-INPUT
+                               MOVE WS-BOOK-REC-NUM TO BIBLE-DATA-BOOK
+                               MOVE "Y" TO WS-BOOK-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BOOKS-FILE
+               IF WS-BOOK-FOUND = "N"
+                   DISPLAY "Unbekanntes Buch."
+                   EXIT PROGRAM
+               END-IF
+           END-IF
+           CONTINUE.
+       resolve-book-exit.
+
+       open-bookmarks.
+           OPEN I-O BOOKMARKS-FILE
+           IF WS-BOOKMARKS-STATUS = "35"
+               OPEN OUTPUT BOOKMARKS-FILE
+               CLOSE BOOKMARKS-FILE
+               OPEN I-O BOOKMARKS-FILE
+           END-IF
+           CONTINUE.
+       open-bookmarks-exit.
+
+       ADD-BOOKMARK.
+           UNSTRING FUNCTION trim(WS-BOOKMARK-INPUT)
+               DELIMITED BY SPACE INTO WS-BM-CHAPTER WS-BM-VERSE
+
+           MOVE WS-BM-CHAPTER TO BIBLE-DATA-CHAPTER
+           MOVE WS-BM-VERSE TO BIBLE-DATA-VERSE
+           READ BIBLE-DATA-FILE
+               INVALID KEY
+                   DISPLAY "Dieser Vers existiert nicht."
+               NOT INVALID KEY
+                   PERFORM open-bookmarks
+
+                   MOVE FUNCTION trim(WS-BIBLE-SHORT) TO BOOKMARK-SHORT
+                   MOVE BIBLE-DATA-BOOK TO BOOKMARK-BOOK
+                   MOVE WS-BM-CHAPTER TO BOOKMARK-CHAPTER
+                   MOVE WS-BM-VERSE TO BOOKMARK-VERSE
+                   MOVE FUNCTION trim(BIBLE-DATA-TEXT) TO BOOKMARK-TEXT
+
+                   WRITE BOOKMARK-RECORD
+                       INVALID KEY
+                           REWRITE BOOKMARK-RECORD
+                   END-WRITE
+
+                   CLOSE BOOKMARKS-FILE
+                   DISPLAY "Bookmark gespeichert."
+           END-READ
+           CONTINUE.
+       ADD-BOOKMARK-EXIT.
+
+       SHOW-BOOKMARKS.
+           PERFORM open-bookmarks
+
+           MOVE LOW-VALUES TO BOOKMARK-KEY
+           START BOOKMARKS-FILE KEY IS NOT LESS THAN BOOKMARK-KEY
+               INVALID KEY
+                   DISPLAY "Keine Bookmarks vorhanden."
+                   MOVE "Y" TO WS-BOOKMARKS-EOF
+           END-START
+
+           PERFORM UNTIL WS-BOOKMARKS-EOF = "Y"
+               READ BOOKMARKS-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-BOOKMARKS-EOF
+                   NOT AT END
+                       DISPLAY FUNCTION concatenate(
+                           FUNCTION trim(BOOKMARK-SHORT), " ",
+                           BOOKMARK-BOOK, ":",
+                           BOOKMARK-CHAPTER, ":",
+                           BOOKMARK-VERSE, " ",
+                           FUNCTION trim(BOOKMARK-TEXT),
+                       )
+               END-READ
+           END-PERFORM
+
+           CLOSE BOOKMARKS-FILE
+           CONTINUE.
+       SHOW-BOOKMARKS-EXIT.
+
            END PROGRAM readTranslation.
 
