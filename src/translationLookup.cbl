@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. translationLookup.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BibleTranslations ASSIGN TO "translations.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BibleTranslations.
+       01 BibleTranslationRecord PIC X(777).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-EOF        PIC X VALUE "N".
+       01 WS-LAST-LANGUAGE   PIC X(50) VALUE SPACES.
+       01 WS-RECORD-LANGUAGE PIC X(50).
+       01 WS-RECORD-TITLE    PIC X(250).
+       01 WS-RECORD-URL      PIC X(250).
+       01 WS-RECORD-FILENAME PIC X(100).
+       01 WS-OUTPUT          PIC X(100) VALUE SPACES.
+       01 WS-MATCH-COUNT     PIC 9(3) VALUE 0.
+       LINKAGE SECTION.
+       01 WS-STATE           PIC 99.
+         88 WS-STATE-LIST-LANGUAGES VALUE 1.
+         88 WS-STATE-LIST-TRANSLATIONS VALUE 2.
+         88 WS-STATE-SHOW-DETAILS VALUE 3.
+         88 WS-STATE-NTH-FOR-LANGUAGE VALUE 4.
+       01 WS-STRING-INPUT    PIC X(100).
+       01 WS-SELECTED-LANGUAGE PIC X(50).
+       01 WS-SELECTED-TITLE    PIC X(250).
+       01 WS-SELECTED-URL      PIC X(250).
+       01 WS-SELECTED-FILENAME PIC X(100).
+       01 WS-MATCH-INDEX       PIC 9(3).
+       PROCEDURE DIVISION USING
+           WS-STATE,
+           WS-STRING-INPUT,
+           WS-SELECTED-LANGUAGE,
+           WS-SELECTED-TITLE,
+           WS-SELECTED-URL,
+           WS-SELECTED-FILENAME,
+           WS-MATCH-INDEX.
+       TRANSLATIONLOOKUP.
+           MOVE "N" TO WS-FILE-EOF
+           MOVE SPACES TO WS-LAST-LANGUAGE
+           MOVE 0 TO WS-MATCH-COUNT
+           IF WS-STATE-NTH-FOR-LANGUAGE
+               MOVE SPACES TO WS-SELECTED-FILENAME
+           END-IF
+
+           DISPLAY SPACE
+           DISPLAY SPACE
+           DISPLAY SPACE
+           OPEN INPUT BIBLETRANSLATIONS
+           PERFORM UNTIL WS-FILE-EOF = "Y"
+             READ BibleTranslations
+               AT END MOVE "Y" TO WS-FILE-EOF
+               NOT AT END
+                 UNSTRING BIBLETRANSLATIONRECORD
+                   DELIMITED BY "###" INTO
+                       WS-RECORD-LANGUAGE
+                       WS-RECORD-TITLE
+                       WS-RECORD-URL
+                       WS-RECORD-FILENAME
+                   IF WS-STATE-LIST-LANGUAGES
+                     IF WS-RECORD-LANGUAGE NOT = WS-LAST-LANGUAGE
+                        DISPLAY WS-RECORD-LANGUAGE
+                     END-IF
+                     MOVE WS-RECORD-LANGUAGE TO WS-LAST-LANGUAGE
+                   END-IF
+
+                   IF WS-STATE-LIST-TRANSLATIONS
+                     IF WS-RECORD-LANGUAGE = WS-STRING-INPUT
+                       UNSTRING WS-RECORD-FILENAME
+                         DELIMITED BY "." INTO
+                           WS-OUTPUT
+                       DISPLAY FUNCTION trim(WS-OUTPUT)
+                       DISPLAY FUNCTION trim(WS-RECORD-TITLE)
+                     END-IF
+                   END-IF
+
+                   IF WS-STATE-SHOW-DETAILS
+                     UNSTRING WS-RECORD-FILENAME
+                       DELIMITED BY "." INTO
+                         WS-OUTPUT
+                     IF WS-OUTPUT = WS-STRING-INPUT
+                       MOVE FUNCTION trim(WS-RECORD-LANGUAGE)
+                          TO WS-SELECTED-LANGUAGE
+                       MOVE FUNCTION trim(WS-RECORD-TITLE)
+                          TO WS-SELECTED-TITLE
+                       MOVE FUNCTION trim(WS-RECORD-URL)
+                          TO WS-SELECTED-URL
+                       MOVE FUNCTION trim(WS-RECORD-FILENAME)
+                          TO WS-SELECTED-FILENAME
+                     END-IF
+                   END-IF
+
+                   IF WS-STATE-NTH-FOR-LANGUAGE
+                     IF WS-RECORD-LANGUAGE = WS-STRING-INPUT
+                       ADD 1 TO WS-MATCH-COUNT
+                       IF WS-MATCH-COUNT = WS-MATCH-INDEX
+                         MOVE FUNCTION trim(WS-RECORD-LANGUAGE)
+                            TO WS-SELECTED-LANGUAGE
+                         MOVE FUNCTION trim(WS-RECORD-TITLE)
+                            TO WS-SELECTED-TITLE
+                         MOVE FUNCTION trim(WS-RECORD-URL)
+                            TO WS-SELECTED-URL
+                         MOVE FUNCTION trim(WS-RECORD-FILENAME)
+                            TO WS-SELECTED-FILENAME
+                       END-IF
+                     END-IF
+                   END-IF
+           END-PERFORM
+           CLOSE BIBLETRANSLATIONS
+           EXIT PROGRAM.
+       TRANSLATIONLOOKUP-EXIT.
+           END PROGRAM translationLookup.
