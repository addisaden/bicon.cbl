@@ -3,16 +3,11 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BibleTranslations ASSIGN TO "translations.tmp"
-               ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL.
            SELECT MetaFile ASSIGN TO WS-META-FILE
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
-       FD BibleTranslations.
-       01 BibleTranslationRecord PIC X(777).
        FD MetaFile.
        01 MetaFileRecord PIC X(777).
        WORKING-STORAGE SECTION.
@@ -20,18 +15,25 @@
          88 WS-STATE-LIST-LANGUAGES VALUE 1.
          88 WS-STATE-LIST-TRANSLATIONS VALUE 2.
          88 WS-STATE-SHOW-DETAILS VALUE 3.
+         88 WS-STATE-NTH-FOR-LANGUAGE VALUE 4.
+       01 WS-MATCH-INDEX      PIC 9(3) VALUE 0.
+       01 WS-IMPORT-MODE     PIC 9(1) VALUE 0.
+       01 WS-BULK-DONE       PIC X(1) VALUE "N".
        01 WS-USERNAME        PIC X(30) VALUE SPACE.
        01 WS-INPUT           PIC 99.
        01 WS-STRING-INPUT    PIC X(100) VALUE SPACES.
        01 WS-OUTPUT          PIC X(100) VALUE SPACES.
        01 WS-FILE-EOF        PIC X VALUE "N".
-       01 WS-LAST-LANGUAGE   PIC X(50).
        01 WS-RECORD-LANGUAGE PIC X(50).
        01 WS-RECORD-TITLE    PIC X(250).
        01 WS-RECORD-URL      PIC X(250).
        01 WS-RECORD-FILENAME PIC X(100).
        01 WS-META-FILE       PIC X(100).
        01 WS-DATABASE-PATH   PIC X(250).
+       01 WS-TRANSLATION-NAME     PIC X(250).
+       01 WS-TRANSLATION-META     PIC X(250).
+       01 WS-TEST-FILE            PIC X(250).
+       01 WS-RETURN               PIC 9(3).
        LINKAGE SECTION.
        01 WS-SELECTED-LANGUAGE PIC X(50).
        01 WS-SELECTED-TITLE    PIC X(250).
@@ -39,10 +41,10 @@
        01 WS-SELECTED-FILENAME PIC X(100).
          
        PROCEDURE DIVISION USING
-         WS-SELECTED-LANGUAGE,
-         WS-SELECTED-TITLE,
-         WS-SELECTED-URL,
-         WS-SELECTED-FILENAME.
+           WS-SELECTED-LANGUAGE,
+           WS-SELECTED-TITLE,
+           WS-SELECTED-URL,
+           WS-SELECTED-FILENAME.
        IMPORTTRANSLATIONS.
            MOVE "translation.meta.tmp" TO WS-META-FILE
 
@@ -61,86 +63,97 @@
            DISPLAY "Waehle Sprache: " WITH NO ADVANCING
            ACCEPT WS-STRING-INPUT
 
-           SET WS-STATE-LIST-TRANSLATIONS TO TRUE
-           PERFORM RUNLISTTRANSLATIONS
-
            DISPLAY SPACE
-           DISPLAY "Waehle Uebersetzung: " WITH NO ADVANCING
-           ACCEPT WS-STRING-INPUT
+           DISPLAY "1: einzelne Uebersetzung  "
+               "2: alle Uebersetzungen dieser Sprache (Enter = 1): "
+               WITH NO ADVANCING
+           ACCEPT WS-IMPORT-MODE
 
-           SET WS-STATE-SHOW-DETAILS TO TRUE
-           PERFORM RUNLISTTRANSLATIONS
+           IF WS-IMPORT-MODE = 2
+               PERFORM IMPORT-WHOLE-LANGUAGE
+           ELSE
+               SET WS-STATE-LIST-TRANSLATIONS TO TRUE
+               PERFORM RUNLISTTRANSLATIONS
 
-           DISPLAY WS-STRING-INPUT
-           CALL "SYSTEM"
-             USING FUNCTION concatenate(
-               'python scripts/mysword.py -d ',
-               WS-SELECTED-FILENAME,
-               " > ",
-               WS-META-FILE
-             )
-            
-           DISPLAY "META-FILE: " WS-META-FILE
-           PERFORM GETDATABASEPATH
-           DISPLAY "DATABASE-PATH: " WS-DATABASE-PATH
-
-           CALL "lib/sqliteToDatafile"
-             USING WS-SELECTED-FILENAME, WS-DATABASE-PATH,
-             WS-SELECTED-TITLE.
+               DISPLAY SPACE
+               DISPLAY "Waehle Uebersetzung: " WITH NO ADVANCING
+               ACCEPT WS-STRING-INPUT
+
+               SET WS-STATE-SHOW-DETAILS TO TRUE
+               PERFORM RUNLISTTRANSLATIONS
+
+               DISPLAY WS-STRING-INPUT
+               PERFORM IMPORT-SELECTED-TRANSLATION
+           END-IF
 
            CONTINUE.
        LISTTRANSLATINOS-EXIT.
 
-       RUNLISTTRANSLATIONS.
-           DISPLAY SPACE
-           DISPLAY SPACE
-           DISPLAY SPACE
-           OPEN INPUT BIBLETRANSLATIONS
-           MOVE "N" TO WS-FILE-EOF
-           PERFORM UNTIL WS-FILE-EOF = "Y"
-             READ BibleTranslations
-               AT END MOVE "Y" TO WS-FILE-EOF
-               NOT AT END
-                 UNSTRING BIBLETRANSLATIONRECORD
-                   DELIMITED BY "###" INTO
-                       WS-RECORD-LANGUAGE
-                       WS-RECORD-TITLE
-                       WS-RECORD-URL
-                       WS-RECORD-FILENAME
-                   IF WS-STATE-LIST-LANGUAGES
-                     IF WS-RECORD-LANGUAGE NOT = WS-LAST-LANGUAGE
-                        DISPLAY WS-RECORD-LANGUAGE
-                     END-IF
-                     MOVE WS-RECORD-LANGUAGE TO WS-LAST-LANGUAGE
-                   END-IF
-
-                   IF WS-STATE-LIST-TRANSLATIONS
-                     IF WS-RECORD-LANGUAGE = WS-STRING-INPUT
-                       UNSTRING WS-RECORD-FILENAME
-                         DELIMITED BY "." INTO
-                           WS-OUTPUT
-                       DISPLAY FUNCTION trim(WS-OUTPUT)
-                       DISPLAY FUNCTION trim(WS-RECORD-TITLE)
-                     END-IF
-                   END-IF
-
-                   IF WS-STATE-SHOW-DETAILS
-                     UNSTRING WS-RECORD-FILENAME
-                       DELIMITED BY "." INTO
-                         WS-OUTPUT
-                     IF WS-OUTPUT = WS-STRING-INPUT
-                       MOVE FUNCTION trim(WS-RECORD-LANGUAGE)
-                          TO WS-SELECTED-LANGUAGE
-                       MOVE FUNCTION trim(WS-RECORD-TITLE)
-                          TO WS-SELECTED-TITLE
-                       MOVE FUNCTION trim(WS-RECORD-URL)
-                          TO WS-SELECTED-URL
-                       MOVE FUNCTION trim(WS-RECORD-FILENAME)
-                          TO WS-SELECTED-FILENAME
-                     END-IF
-                   END-IF
+       IMPORT-WHOLE-LANGUAGE.
+           MOVE 0 TO WS-MATCH-INDEX
+           MOVE "N" TO WS-BULK-DONE
+           PERFORM UNTIL WS-BULK-DONE = "Y"
+               ADD 1 TO WS-MATCH-INDEX
+               SET WS-STATE-NTH-FOR-LANGUAGE TO TRUE
+               PERFORM RUNLISTTRANSLATIONS
+               IF FUNCTION trim(WS-SELECTED-FILENAME) = SPACES
+                   MOVE "Y" TO WS-BULK-DONE
+               ELSE
+                   DISPLAY "Importiere: "
+                       FUNCTION trim(WS-SELECTED-FILENAME)
+                   PERFORM IMPORT-SELECTED-TRANSLATION
+               END-IF
            END-PERFORM
-           CLOSE BIBLETRANSLATIONS
+           CONTINUE.
+       IMPORT-WHOLE-LANGUAGE-EXIT.
+
+       IMPORT-SELECTED-TRANSLATION.
+           UNSTRING WS-SELECTED-FILENAME
+             DELIMITED BY "." INTO WS-TRANSLATION-NAME
+           MOVE FUNCTION concatenate(
+             FUNCTION trim(WS-TRANSLATION-NAME),
+             ".bible.meta"
+           ) TO WS-TRANSLATION-META
+
+           MOVE WS-TRANSLATION-META TO WS-TEST-FILE
+           CALL "SYSTEM"
+             USING FUNCTION concatenate("test -f ", WS-TEST-FILE)
+             RETURNING WS-RETURN
+           END-CALL
+
+           IF WS-RETURN = 0
+               DISPLAY "Diese Uebersetzung ist bereits installiert."
+           ELSE
+               CALL "SYSTEM"
+                 USING FUNCTION concatenate(
+                   'python scripts/mysword.py -d ',
+                   WS-SELECTED-FILENAME,
+                   " > ",
+                   WS-META-FILE
+                 )
+
+               DISPLAY "META-FILE: " WS-META-FILE
+               PERFORM GETDATABASEPATH
+               DISPLAY "DATABASE-PATH: " WS-DATABASE-PATH
+
+               CALL "lib/sqliteToDatafile"
+                 USING WS-SELECTED-FILENAME, WS-DATABASE-PATH,
+                 WS-SELECTED-TITLE
+               END-CALL
+           END-IF
+           CONTINUE.
+       IMPORT-SELECTED-TRANSLATION-EXIT.
+
+       RUNLISTTRANSLATIONS.
+           CALL "lib/translationLookup" USING
+               WS-STATE,
+               WS-STRING-INPUT,
+               WS-SELECTED-LANGUAGE,
+               WS-SELECTED-TITLE,
+               WS-SELECTED-URL,
+               WS-SELECTED-FILENAME,
+               WS-MATCH-INDEX
+           END-CALL
            CONTINUE.
 
        GETDATABASEPATH.
