@@ -10,18 +10,54 @@
            SELECT MetaList ASSIGN TO "bibles.meta"
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
+           SELECT ReportFile ASSIGN TO WS-REPORT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT CatalogWork ASSIGN TO "catalog.work.tmp"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT SORT-FILE ASSIGN TO "catalog.sort.tmp".
+           SELECT CatalogSorted ASSIGN TO "catalog.sorted.tmp"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
-       FD BIBLE-DATA-META.
-       01 BIBLE-DATA-META-RECORD.
-           05 BIBLE-DATA-META-KEY    PIC X(12).
-           05 BIBLE-DATA-META-VALUE  PIC X(250).
+           COPY 'cpy/file-section/bible-data-meta'.
        FD MetaList.
        01 MetaListRecord PIC X(777).
+       FD ReportFile.
+       01 ReportRecord PIC X(700).
+       FD CatalogWork.
+       01 CatalogWorkRecord.
+           05 CW-SHORT    PIC X(100).
+           05 CW-LANG     PIC X(50).
+           05 CW-TITLE    PIC X(250).
+           05 CW-TRANSLATION PIC X(250).
+       SD SORT-FILE.
+       01 SORT-RECORD.
+           05 SORT-SHORT  PIC X(100).
+           05 SORT-LANG   PIC X(50).
+           05 SORT-TITLE  PIC X(250).
+           05 SORT-TRANSLATION PIC X(250).
+       FD CatalogSorted.
+       01 CatalogSortedRecord.
+           05 CS-SHORT    PIC X(100).
+           05 CS-LANG     PIC X(50).
+           05 CS-TITLE    PIC X(250).
+           05 CS-TRANSLATION PIC X(250).
        WORKING-STORAGE SECTION.
        01 WS-META-FILE    PIC X(100).
        01 LIST-DATA-EOF  PIC X VALUE 'N'.
        01 META-RECORD-EOF PIC X VALUE 'N'.
+       01 WS-REPORT-FILE  PIC X(100) VALUE SPACES.
+       01 WS-REPORT-ON    PIC X VALUE "N".
+       01 WS-CSV-SHORT    PIC X(100) VALUE SPACES.
+       01 WS-CSV-LANG     PIC X(50) VALUE SPACES.
+       01 WS-CSV-TITLE    PIC X(250) VALUE SPACES.
+       01 WS-CSV-TRANSLATION PIC X(250) VALUE SPACES.
+       01 WS-FILTER-LANG  PIC X(50) VALUE SPACES.
+       01 WS-SORT-MODE    PIC X(1) VALUE SPACE.
+       01 WS-CATALOG-EOF  PIC X VALUE "N".
        LINKAGE SECTION.
        PROCEDURE DIVISION.
       *
@@ -32,6 +68,44 @@
                USING "ls *.bible.meta > bibles.meta"
            END-CALL
 
+           DISPLAY "Sprachfilter (leer = alle): " WITH NO ADVANCING
+           ACCEPT WS-FILTER-LANG
+
+           DISPLAY "Sortierung: 1=Dateiname 2=Titel (Enter = 1): "
+               WITH NO ADVANCING
+           ACCEPT WS-SORT-MODE
+
+           DISPLAY "Export-Datei (leer = nur Bildschirm): "
+               WITH NO ADVANCING
+           ACCEPT WS-REPORT-FILE
+           IF FUNCTION trim(WS-REPORT-FILE) NOT = SPACES
+               MOVE "Y" TO WS-REPORT-ON
+               OPEN OUTPUT ReportFile
+               MOVE "Kurzname,Sprache,Titel,Uebersetzung"
+                   TO ReportRecord
+               WRITE ReportRecord
+           END-IF
+
+           PERFORM BUILD-CATALOG
+
+           IF WS-SORT-MODE = "2"
+               SORT SORT-FILE
+                   ON ASCENDING KEY SORT-TITLE
+                   USING CatalogWork
+                   GIVING CatalogSorted
+               PERFORM SHOW-CATALOG-SORTED
+           ELSE
+               PERFORM SHOW-CATALOG-UNSORTED
+           END-IF
+
+           IF WS-REPORT-ON = "Y"
+               CLOSE ReportFile
+           END-IF
+
+           EXIT PROGRAM.
+
+       BUILD-CATALOG.
+           OPEN OUTPUT CatalogWork
            OPEN INPUT MetaList
            MOVE "N" TO LIST-DATA-EOF
            PERFORM UNTIL LIST-DATA-EOF = 'Y'
@@ -41,32 +115,117 @@
                    NOT AT END
                       MOVE FUNCTION trim(MetaListRecord)
                           TO WS-META-FILE
-                       PERFORM SHOW-META-RECORD
+                       UNSTRING WS-META-FILE
+                           DELIMITED BY "." INTO WS-CSV-SHORT
+                       PERFORM READ-ONE-META
+                       MOVE WS-CSV-SHORT TO CW-SHORT
+                       MOVE WS-CSV-LANG TO CW-LANG
+                       MOVE WS-CSV-TITLE TO CW-TITLE
+                       MOVE WS-CSV-TRANSLATION TO CW-TRANSLATION
+                       WRITE CatalogWorkRecord
                END-READ
-           END-PERFORM           
+           END-PERFORM
            CLOSE MetaList
+           CLOSE CatalogWork
+           CONTINUE.
+       BUILD-CATALOG-EXIT.
 
-           EXIT PROGRAM.
-
-       SHOW-META-RECORD.
-           DISPLAY " "
+       READ-ONE-META.
+           MOVE SPACES TO WS-CSV-LANG
+           MOVE SPACES TO WS-CSV-TITLE
+           MOVE SPACES TO WS-CSV-TRANSLATION
            OPEN INPUT BIBLE-DATA-META
-      * EACH LINE
            MOVE "N" TO META-RECORD-EOF
            PERFORM UNTIL META-RECORD-EOF = 'Y'
                READ BIBLE-DATA-META
                   AT END
                        MOVE 'Y' TO META-RECORD-EOF
                   NOT AT END
-                       DISPLAY FUNCTION concatenate(
-                           FUNCTION trim(BIBLE-DATA-META-KEY),
-                           ": ",
-                           FUNCTION trim(BIBLE-DATA-META-VALUE)
-                       )
+                       IF FUNCTION trim(BIBLE-DATA-META-KEY) = "LANG"
+                           MOVE BIBLE-DATA-META-VALUE TO WS-CSV-LANG
+                       END-IF
+                       IF FUNCTION trim(BIBLE-DATA-META-KEY) = "TITLE"
+                           MOVE BIBLE-DATA-META-VALUE TO WS-CSV-TITLE
+                       END-IF
+                       IF FUNCTION trim(BIBLE-DATA-META-KEY)
+                           = "TRANSLATION"
+                           MOVE BIBLE-DATA-META-VALUE
+                               TO WS-CSV-TRANSLATION
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE BIBLE-DATA-META
-           DISPLAY " "
+           CONTINUE.
+       READ-ONE-META-EXIT.
+
+       SHOW-CATALOG-UNSORTED.
+           OPEN INPUT CatalogWork
+           MOVE "N" TO WS-CATALOG-EOF
+           PERFORM UNTIL WS-CATALOG-EOF = "Y"
+               READ CatalogWork
+                   AT END
+                       MOVE "Y" TO WS-CATALOG-EOF
+                   NOT AT END
+                       MOVE CW-SHORT TO WS-CSV-SHORT
+                       MOVE CW-LANG TO WS-CSV-LANG
+                       MOVE CW-TITLE TO WS-CSV-TITLE
+                       MOVE CW-TRANSLATION TO WS-CSV-TRANSLATION
+                       PERFORM SHOW-CATALOG-ROW
+               END-READ
+           END-PERFORM
+           CLOSE CatalogWork
+           CONTINUE.
+       SHOW-CATALOG-UNSORTED-EXIT.
 
+       SHOW-CATALOG-SORTED.
+           OPEN INPUT CatalogSorted
+           MOVE "N" TO WS-CATALOG-EOF
+           PERFORM UNTIL WS-CATALOG-EOF = "Y"
+               READ CatalogSorted
+                   AT END
+                       MOVE "Y" TO WS-CATALOG-EOF
+                   NOT AT END
+                       MOVE CS-SHORT TO WS-CSV-SHORT
+                       MOVE CS-LANG TO WS-CSV-LANG
+                       MOVE CS-TITLE TO WS-CSV-TITLE
+                       MOVE CS-TRANSLATION TO WS-CSV-TRANSLATION
+                       PERFORM SHOW-CATALOG-ROW
+               END-READ
+           END-PERFORM
+           CLOSE CatalogSorted
            CONTINUE.
+       SHOW-CATALOG-SORTED-EXIT.
+
+       SHOW-CATALOG-ROW.
+           IF FUNCTION trim(WS-FILTER-LANG) NOT = SPACES
+               AND FUNCTION trim(WS-CSV-LANG) NOT =
+                   FUNCTION trim(WS-FILTER-LANG)
+               CONTINUE
+           ELSE
+               DISPLAY " "
+               DISPLAY FUNCTION concatenate(
+                   "SHORT: ", FUNCTION trim(WS-CSV-SHORT)
+               )
+               DISPLAY FUNCTION concatenate(
+                   "LANG: ", FUNCTION trim(WS-CSV-LANG)
+               )
+               DISPLAY FUNCTION concatenate(
+                   "TITLE: ", FUNCTION trim(WS-CSV-TITLE)
+               )
+               DISPLAY FUNCTION concatenate(
+                   "TRANSLATION: ", FUNCTION trim(WS-CSV-TRANSLATION)
+               )
+               DISPLAY " "
 
+               IF WS-REPORT-ON = "Y"
+                   MOVE FUNCTION concatenate(
+                       FUNCTION trim(WS-CSV-SHORT), ",",
+                       FUNCTION trim(WS-CSV-LANG), ",",
+                       FUNCTION trim(WS-CSV-TITLE), ",",
+                       FUNCTION trim(WS-CSV-TRANSLATION)
+                   ) TO ReportRecord
+                   WRITE ReportRecord
+               END-IF
+           END-IF.
+       SHOW-CATALOG-ROW-EXIT.
+           CONTINUE.
