@@ -0,0 +1,2 @@
+       FD BIBLE-TEXT-FILE.
+       01 BIBLE-TEXT-RECORD PIC X(700).
