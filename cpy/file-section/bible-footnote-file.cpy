@@ -0,0 +1,7 @@
+       FD BIBLE-FOOTNOTE-FILE.
+       01 BIBLE-FOOTNOTE-RECORD.
+           05 BIBLE-FOOTNOTE-ID.
+               10 BIBLE-FOOTNOTE-BOOK    PIC 9(3).
+               10 BIBLE-FOOTNOTE-CHAPTER PIC 9(3).
+               10 BIBLE-FOOTNOTE-VERSE   PIC 9(3).
+           05 BIBLE-FOOTNOTE-TEXT        PIC X(500).
