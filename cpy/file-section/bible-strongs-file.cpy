@@ -0,0 +1,7 @@
+       FD BIBLE-STRONGS-FILE.
+       01 BIBLE-STRONGS-RECORD.
+           05 BIBLE-STRONGS-ID.
+               10 BIBLE-STRONGS-BOOK    PIC 9(3).
+               10 BIBLE-STRONGS-CHAPTER PIC 9(3).
+               10 BIBLE-STRONGS-VERSE   PIC 9(3).
+           05 BIBLE-STRONGS-NUMBERS     PIC X(200).
