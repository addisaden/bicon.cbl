@@ -0,0 +1,9 @@
+       FD BIBLE-WORDS-FILE.
+       01 BIBLE-WORDS-RECORD.
+           05 BIBLE-WORDS-KEY    PIC X(60).
+           05 BIBLE-WORDS-COUNT  PIC 9(9) COMP.
+           05 BIBLE-WORDS-REF-COUNT PIC 9(9) COMP.
+           05 BIBLE-WORDS-REFS OCCURS 2000 TIMES.
+               10 BIBLE-WORDS-REF-BOOK    PIC 9(3).
+               10 BIBLE-WORDS-REF-CHAPTER PIC 9(3).
+               10 BIBLE-WORDS-REF-VERSE   PIC 9(3).
